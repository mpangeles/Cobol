@@ -0,0 +1,102 @@
+      *****************************************************************
+      * Agent commission batch: reads the invoice extract from a pay
+      * period's billing runs, attributes each invoice to the agent
+      * who booked it, and computes commission owed per agent for the
+      * period at a configurable commission rate.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENT-COMMISSION-RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-EXTRACT ASSIGN TO "INVEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT COMMISSION-REPORT ASSIGN TO "COMMISSION.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-EXTRACT.
+       01  EXTRACT-LINE             PIC X(38).
+
+       FD  COMMISSION-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-NO-MORE-INVOICES  VALUE "Y".
+
+      * Commission rate applied to every invoice total attributed to
+      * an agent - change here to re-price the whole pay period.
+       01  WS-COMMISSION-RATE       PIC 9V999 VALUE 0.050.
+
+      * Per-agent accumulator table, built up as new agent IDs are
+      * seen in the extract - the same "search, insert if not found"
+      * idiom used by the cash reconciliation payment table.
+       01  WS-AGENT-COUNT           PIC 9(4) VALUE ZERO.
+       01  WS-AGENT-TABLE.
+           05  WS-AGENT-ENTRY OCCURS 500 TIMES INDEXED BY WS-AGENT-IDX.
+               10  WS-AGENT-ID          PIC X(6).
+               10  WS-AGENT-INVOICE-TOTAL PIC 9(10)V99.
+               10  WS-AGENT-COMMISSION    PIC 9(8)V99.
+
+       COPY CPYINVC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT INVOICE-EXTRACT
+           OPEN OUTPUT COMMISSION-REPORT
+           MOVE SPACES TO REPORT-LINE
+           STRING "AGENT COMMISSION RUN" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM UNTIL WS-NO-MORE-INVOICES
+               READ INVOICE-EXTRACT INTO INVOICE-EXTRACT-REC
+                   AT END
+                       SET WS-NO-MORE-INVOICES TO TRUE
+                   NOT AT END
+                       PERFORM 1000-ATTRIBUTE-INVOICE
+               END-READ
+           END-PERFORM
+
+           PERFORM 2000-PRINT-AGENT-TOTALS
+
+           CLOSE INVOICE-EXTRACT COMMISSION-REPORT
+           GOBACK.
+
+       1000-ATTRIBUTE-INVOICE.
+           SET WS-AGENT-IDX TO 1
+           SEARCH WS-AGENT-ENTRY
+               AT END
+                   ADD 1 TO WS-AGENT-COUNT
+                   SET WS-AGENT-IDX TO WS-AGENT-COUNT
+                   MOVE II-AGENT-ID TO WS-AGENT-ID(WS-AGENT-IDX)
+                   MOVE II-INVOICE-TOTAL
+                       TO WS-AGENT-INVOICE-TOTAL(WS-AGENT-IDX)
+               WHEN WS-AGENT-ID(WS-AGENT-IDX) = II-AGENT-ID
+                   ADD II-INVOICE-TOTAL
+                       TO WS-AGENT-INVOICE-TOTAL(WS-AGENT-IDX)
+           END-SEARCH.
+
+       2000-PRINT-AGENT-TOTALS.
+           PERFORM VARYING WS-AGENT-IDX FROM 1 BY 1
+                   UNTIL WS-AGENT-IDX > WS-AGENT-COUNT
+               COMPUTE WS-AGENT-COMMISSION(WS-AGENT-IDX) ROUNDED =
+                   WS-AGENT-INVOICE-TOTAL(WS-AGENT-IDX)
+                       * WS-COMMISSION-RATE
+               MOVE SPACES TO REPORT-LINE
+               STRING "AGENT " WS-AGENT-ID(WS-AGENT-IDX)
+                   "  BOOKED $" WS-AGENT-INVOICE-TOTAL(WS-AGENT-IDX)
+                   "  COMMISSION $" WS-AGENT-COMMISSION(WS-AGENT-IDX)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+
+       END PROGRAM AGENT-COMMISSION-RUN.
