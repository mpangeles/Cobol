@@ -0,0 +1,134 @@
+      *****************************************************************
+      * Applies the day's RETURN-TRAN-FILE records (appended one per
+      * vehicle return by RETURN-INSPECTION-PROCESS) against the live
+      * agreements file: each matched agreement gets its actual return
+      * date recorded and its status flipped to closed. Without this,
+      * RA-STATUS never leaves RA-STATUS-OPEN and RA-RETURN-DATE-ACTUAL
+      * never leaves the zero AGREEMENT-INTAKE set it to, so a returned
+      * rental would keep blocking availability and reprice/purge could
+      * never see it as closed.
+      *
+      * Return transactions are matched to agreements by reading the
+      * whole transaction file into a table once, then walking the
+      * agreement file - the same load-then-SEARCH idiom
+      * CASH-RECONCILIATION uses, and the same AGREEMENTS ->
+      * AGREEMENTS.KEPT rewrite DATA-RETENTION-PURGE uses since
+      * AGREEMENT-FILE is LINE SEQUENTIAL. Run nightly; the surviving
+      * AGREEMENTS.KEPT output replaces the live agreements file.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGREEMENT-CLOSEOUT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETURN-TRAN-FILE ASSIGN TO "AGRRETURN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RETURN-TRAN-STATUS.
+           SELECT AGREEMENT-FILE ASSIGN TO "AGREEMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGREEMENT-STATUS.
+           SELECT AGREEMENT-KEPT ASSIGN TO "AGREEMENTS.KEPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEPT-STATUS.
+           SELECT CLOSEOUT-REPORT ASSIGN TO "AGRCLOSE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RETURN-TRAN-FILE.
+       01  RETURN-TRAN-LINE         PIC X(18).
+
+       FD  AGREEMENT-FILE.
+       COPY CPYRENTA.
+
+       FD  AGREEMENT-KEPT.
+       01  KEPT-LINE                PIC X(162).
+
+       FD  CLOSEOUT-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RETURN-TRAN-STATUS    PIC XX.
+           88  WS-RETURN-TRAN-EOF   VALUE "10".
+       01  WS-AGREEMENT-STATUS      PIC XX.
+           88  WS-AGREEMENT-EOF     VALUE "10".
+       01  WS-KEPT-STATUS           PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+
+       COPY CPYRETRN.
+
+       01  WS-RETURN-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-RETURN-TABLE.
+           05  WS-RETURN-ENTRY OCCURS 2000 TIMES INDEXED BY WS-RET-IDX.
+               10  WS-RET-AGREEMENT-NO      PIC X(10).
+               10  WS-RET-DATE-ACTUAL       PIC 9(8).
+
+       01  WS-AGREEMENTS-CLOSED     PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT CLOSEOUT-REPORT
+           PERFORM 1000-LOAD-RETURN-TRANSACTIONS
+           PERFORM 2000-APPLY-CLOSEOUTS
+           PERFORM 3000-TRAILER
+           CLOSE CLOSEOUT-REPORT
+           GOBACK.
+
+       1000-LOAD-RETURN-TRANSACTIONS.
+           OPEN INPUT RETURN-TRAN-FILE
+           IF WS-RETURN-TRAN-STATUS = "00"
+               PERFORM UNTIL WS-RETURN-TRAN-EOF
+                   READ RETURN-TRAN-FILE INTO RETURN-TRAN-REC
+                       AT END
+                           SET WS-RETURN-TRAN-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RETURN-COUNT
+                           MOVE RT-AGREEMENT-NO
+                               TO WS-RET-AGREEMENT-NO(WS-RETURN-COUNT)
+                           MOVE RT-RETURN-DATE-ACTUAL
+                               TO WS-RET-DATE-ACTUAL(WS-RETURN-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE RETURN-TRAN-FILE
+           END-IF.
+
+       2000-APPLY-CLOSEOUTS.
+           OPEN INPUT AGREEMENT-FILE
+           OPEN OUTPUT AGREEMENT-KEPT
+           PERFORM UNTIL WS-AGREEMENT-EOF
+               READ AGREEMENT-FILE
+                   AT END
+                       SET WS-AGREEMENT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-APPLY-ONE-AGREEMENT
+               END-READ
+           END-PERFORM
+           CLOSE AGREEMENT-FILE AGREEMENT-KEPT.
+
+       2100-APPLY-ONE-AGREEMENT.
+           SET WS-RET-IDX TO 1
+           SEARCH WS-RETURN-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-RET-AGREEMENT-NO(WS-RET-IDX) = RA-AGREEMENT-NO
+                   MOVE WS-RET-DATE-ACTUAL(WS-RET-IDX)
+                       TO RA-RETURN-DATE-ACTUAL
+                   SET RA-STATUS-CLOSED TO TRUE
+                   ADD 1 TO WS-AGREEMENTS-CLOSED
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "CLOSED AGREEMENT " RA-AGREEMENT-NO
+                       "  RETURNED " RA-RETURN-DATE-ACTUAL
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+           END-SEARCH
+           MOVE RENTAL-AGREEMENT-REC TO KEPT-LINE
+           WRITE KEPT-LINE.
+
+       3000-TRAILER.
+           MOVE SPACES TO REPORT-LINE
+           STRING "AGREEMENTS CLOSED: " WS-AGREEMENTS-CLOSED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       END PROGRAM AGREEMENT-CLOSEOUT.
