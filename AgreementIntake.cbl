@@ -0,0 +1,180 @@
+      *****************************************************************
+      * Agreement intake: reads a transaction file of new-rental
+      * requests and files each one as an OPEN agreement record in the
+      * agreements file, the same transaction-file-driven pattern
+      * CUSTOMER-MAINT uses for the customer master. Before a request
+      * is filed, its agreement number and (if given) card number are
+      * run through LUHN-CHECK-DIGIT so a mistyped digit is caught
+      * here rather than after the agreement is on file.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGREEMENT-INTAKE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGREEMENT-FILE ASSIGN TO "AGREEMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGREEMENT-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "AGRTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT INTAKE-REPORT ASSIGN TO "AGRINTAKE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGREEMENT-FILE.
+       COPY CPYRENTA.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC.
+           05  TR-AGREEMENT-NO         PIC X(10).
+           05  TR-CUSTOMER-ID          PIC X(9).
+           05  TR-CUSTOMER-NAME        PIC X(30).
+           05  TR-AGENT-ID             PIC X(6).
+           05  TR-VEHICLE-VIN          PIC X(17).
+           05  TR-VEHICLE-CLASS        PIC X(4).
+           05  TR-PICKUP-LOCATION      PIC X(5).
+           05  TR-RETURN-LOCATION      PIC X(5).
+           05  TR-PICKUP-DATE          PIC 9(8).
+           05  TR-RETURN-DATE-DUE      PIC 9(8).
+           05  TR-ODOMETER-OUT         PIC 9(7).
+           05  TR-FUEL-LEVEL-OUT       PIC 9(2).
+           05  TR-DAMAGE-WAIVER-FLAG   PIC X.
+           05  TR-GPS-FLAG             PIC X.
+           05  TR-CHILD-SEAT-FLAG      PIC X.
+           05  TR-SKI-RACK-FLAG        PIC X.
+           05  TR-DISCOUNT-CODE        PIC X(8).
+           05  TR-CARD-NUMBER          PIC X(16).
+
+       FD  INTAKE-REPORT.
+       01  REPORT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGREEMENT-STATUS         PIC XX.
+       01  WS-TRAN-STATUS              PIC XX.
+       01  WS-REPORT-STATUS            PIC XX.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-NO-MORE-TRANS        VALUE "Y".
+
+      * Luhn check-digit validation (req007) against the agreement
+      * number (the 9 digits after the leading letter, e.g.
+      * "A000000001") and, if supplied, the card number - same
+      * calling convention CREDIT-CARD-AUTH uses.
+       01  WS-AGREEMENT-NUMBER-IN.
+           05  WS-AGR-NUM-LENGTH       PIC 99 VALUE 9.
+           05  WS-AGR-NUM-DIGIT        PIC 9 OCCURS 9 TIMES.
+       01  WS-AGREEMENT-VALID-FLAG     PIC X.
+           88  WS-AGREEMENT-IS-VALID   VALUE "Y".
+       01  WS-CARD-NUMBER-IN.
+           05  WS-CARD-NUM-LENGTH      PIC 99 VALUE 16.
+           05  WS-CARD-NUM-DIGIT       PIC 9 OCCURS 16 TIMES.
+       01  WS-CARD-VALID-FLAG          PIC X.
+           88  WS-CARD-IS-VALID        VALUE "Y".
+       01  WS-IDX                      PIC 99.
+
+      * Availability check (req033) ahead of filing - same COMM-AREA
+      * RESERVATION-AVAILABILITY-CHECK uses.
+       COPY CPYRESV.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT INTAKE-REPORT
+           OPEN EXTEND AGREEMENT-FILE
+           IF WS-AGREEMENT-STATUS NOT = "00"
+               OPEN OUTPUT AGREEMENT-FILE
+           END-IF
+
+           PERFORM UNTIL WS-NO-MORE-TRANS
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-NO-MORE-TRANS TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE INTAKE-REPORT AGREEMENT-FILE
+           GOBACK.
+
+       1000-PROCESS-TRANSACTION.
+           PERFORM 2000-VALIDATE-CHECK-DIGITS
+           MOVE SPACES TO REPORT-LINE
+           IF WS-AGREEMENT-IS-VALID AND WS-CARD-IS-VALID
+               PERFORM 2500-CHECK-AVAILABILITY
+               IF RESV-IS-AVAILABLE
+                   PERFORM 3000-FILE-AGREEMENT
+                   STRING "FILED OK: " TR-AGREEMENT-NO
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               ELSE
+                   IF RESV-WAS-WAITLISTED
+                       STRING "REJECTED, NO VEHICLE AVAILABLE, "
+                           "WAITLISTED: " TR-AGREEMENT-NO
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                   ELSE
+                       STRING "REJECTED, NO VEHICLE AVAILABLE: "
+                           TR-AGREEMENT-NO
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                   END-IF
+               END-IF
+           ELSE
+               STRING "REJECTED, CHECK-DIGIT MISMATCH: "
+                   TR-AGREEMENT-NO
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       2500-CHECK-AVAILABILITY.
+           MOVE TR-CUSTOMER-ID   TO RESV-CUSTOMER-ID
+           MOVE TR-VEHICLE-CLASS TO RESV-VEHICLE-CLASS
+           MOVE TR-PICKUP-DATE   TO RESV-PICKUP-DATE
+           MOVE TR-RETURN-DATE-DUE TO RESV-RETURN-DATE
+           CALL "RESERVATION-AVAILABILITY-CHECK" USING RESV-COMM-AREA.
+
+       2000-VALIDATE-CHECK-DIGITS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+               MOVE TR-AGREEMENT-NO(WS-IDX + 1:1)
+                   TO WS-AGR-NUM-DIGIT(WS-IDX)
+           END-PERFORM
+           CALL "LUHN-CHECK-DIGIT" USING WS-AGREEMENT-NUMBER-IN
+               WS-AGREEMENT-VALID-FLAG
+
+           MOVE "Y" TO WS-CARD-VALID-FLAG
+           IF TR-CARD-NUMBER NOT = SPACES
+               PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 16
+                   MOVE TR-CARD-NUMBER(WS-IDX:1)
+                       TO WS-CARD-NUM-DIGIT(WS-IDX)
+               END-PERFORM
+               CALL "LUHN-CHECK-DIGIT" USING WS-CARD-NUMBER-IN
+                   WS-CARD-VALID-FLAG
+           END-IF.
+
+       3000-FILE-AGREEMENT.
+           MOVE SPACES TO RENTAL-AGREEMENT-REC
+           MOVE TR-AGREEMENT-NO     TO RA-AGREEMENT-NO
+           MOVE TR-CUSTOMER-ID      TO RA-CUSTOMER-ID
+           MOVE TR-CUSTOMER-NAME    TO RA-CUSTOMER-NAME
+           MOVE TR-AGENT-ID         TO RA-AGENT-ID
+           MOVE TR-VEHICLE-VIN      TO RA-VEHICLE-VIN
+           MOVE TR-VEHICLE-CLASS    TO RA-VEHICLE-CLASS
+           MOVE TR-PICKUP-LOCATION  TO RA-PICKUP-LOCATION
+           MOVE TR-RETURN-LOCATION  TO RA-RETURN-LOCATION
+           MOVE TR-PICKUP-DATE      TO RA-PICKUP-DATE
+           MOVE TR-RETURN-DATE-DUE  TO RA-RETURN-DATE-DUE
+           MOVE ZERO                TO RA-RETURN-DATE-ACTUAL
+           MOVE TR-ODOMETER-OUT     TO RA-ODOMETER-OUT
+           MOVE ZERO                TO RA-ODOMETER-IN
+           MOVE TR-FUEL-LEVEL-OUT   TO RA-FUEL-LEVEL-OUT
+           MOVE ZERO                TO RA-FUEL-LEVEL-IN
+           MOVE ZERO                TO RA-DAYS
+           MOVE TR-DAMAGE-WAIVER-FLAG TO RA-DAMAGE-WAIVER-FLAG
+           MOVE TR-GPS-FLAG         TO RA-GPS-FLAG
+           MOVE TR-CHILD-SEAT-FLAG  TO RA-CHILD-SEAT-FLAG
+           MOVE TR-SKI-RACK-FLAG    TO RA-SKI-RACK-FLAG
+           MOVE TR-DISCOUNT-CODE    TO RA-DISCOUNT-CODE
+           MOVE TR-CARD-NUMBER      TO RA-CARD-NUMBER
+           SET RA-STATUS-OPEN       TO TRUE
+           WRITE RENTAL-AGREEMENT-REC.
+
+       END PROGRAM AGREEMENT-INTAKE.
