@@ -0,0 +1,34 @@
+      *****************************************************************
+      * Appends one record to the RENTAL-CAR-COST audit journal.
+      * Called internally by RENTAL-CAR-COST on every invocation.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG-WRITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "RCCAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE              PIC X(62).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS         PIC XX.
+
+       LINKAGE SECTION.
+       COPY CPYAUDIT.
+
+       PROCEDURE DIVISION USING AUDIT-LOG-REC.
+       0000-MAIN.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE AUDIT-LOG-REC TO AUDIT-LINE
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE
+           GOBACK.
+       END PROGRAM AUDIT-LOG-WRITE.
