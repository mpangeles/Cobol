@@ -0,0 +1,165 @@
+      *****************************************************************
+      * End-of-day cash reconciliation: matches the invoice extract
+      * produced by RENTAL-INVOICE-RUN against the day's
+      * payments-received file, one agreement at a time, and reports
+      * short pays, overpays, and payments with no matching invoice.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASH-RECONCILIATION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-EXTRACT ASSIGN TO "INVEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVOICE-STATUS.
+           SELECT PAYMENT-FILE ASSIGN TO "PAYMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYMENT-STATUS.
+           SELECT RECON-REPORT ASSIGN TO "RECON.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-EXTRACT.
+       01  EXTRACT-LINE             PIC X(38).
+
+       FD  PAYMENT-FILE.
+       01  PAYMENT-LINE             PIC X(22).
+
+       FD  RECON-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INVOICE-STATUS        PIC XX.
+           88  WS-INVOICE-EOF       VALUE "10".
+       01  WS-PAYMENT-STATUS        PIC XX.
+           88  WS-PAYMENT-EOF       VALUE "10".
+       01  WS-REPORT-STATUS         PIC XX.
+
+       01  WS-INVOICE-EOF-SWITCH    PIC X VALUE "N".
+           88  WS-NO-MORE-INVOICES  VALUE "Y".
+
+      * Payments are matched to invoices by reading the whole payment
+      * file into a table once, then walking the invoice extract
+      * looking each agreement up - the same SEARCH-table idiom used
+      * elsewhere in this system for small reference lookups.
+       01  WS-PAYMENT-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-MATCHED-FLAGS.
+           05  WS-MATCHED-FLAG OCCURS 2000 TIMES PIC X.
+               88  WS-PAYMENT-MATCHED VALUE "Y".
+       01  WS-PAYMENT-TABLE.
+           05  WS-PAYMENT-ENTRY OCCURS 2000 TIMES INDEXED BY WS-PAY-IDX.
+               10  WS-PAY-AGREEMENT-NO   PIC X(10).
+               10  WS-PAY-AMOUNT         PIC 9(10)V99.
+
+       01  WS-MISMATCH-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-DIFFERENCE            PIC S9(10)V99.
+       01  WS-DIFF-DISPLAY          PIC -(10)9.99.
+
+       COPY CPYINVC.
+       COPY CPYPYMT.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT RECON-REPORT
+           MOVE SPACES TO REPORT-LINE
+           STRING "END-OF-DAY CASH RECONCILIATION" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM 1000-LOAD-PAYMENTS
+           PERFORM 2000-MATCH-INVOICES
+           PERFORM 3000-REPORT-UNMATCHED-PAYMENTS
+           PERFORM 4000-TRAILER
+           CLOSE RECON-REPORT
+           GOBACK.
+
+       1000-LOAD-PAYMENTS.
+           OPEN INPUT PAYMENT-FILE
+           PERFORM UNTIL WS-PAYMENT-EOF
+               READ PAYMENT-FILE INTO PAYMENT-REC
+                   AT END
+                       SET WS-PAYMENT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PAYMENT-COUNT
+                       MOVE PY-AGREEMENT-NO
+                           TO WS-PAY-AGREEMENT-NO(WS-PAYMENT-COUNT)
+                       MOVE PY-AMOUNT-RECEIVED
+                           TO WS-PAY-AMOUNT(WS-PAYMENT-COUNT)
+                       MOVE "N" TO WS-MATCHED-FLAG(WS-PAYMENT-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE PAYMENT-FILE.
+
+       2000-MATCH-INVOICES.
+           OPEN INPUT INVOICE-EXTRACT
+           PERFORM UNTIL WS-NO-MORE-INVOICES
+               READ INVOICE-EXTRACT INTO INVOICE-EXTRACT-REC
+                   AT END
+                       SET WS-NO-MORE-INVOICES TO TRUE
+                   NOT AT END
+                       PERFORM 2100-MATCH-ONE-INVOICE
+               END-READ
+           END-PERFORM
+           CLOSE INVOICE-EXTRACT.
+
+       2100-MATCH-ONE-INVOICE.
+           SET WS-PAY-IDX TO 1
+           SEARCH WS-PAYMENT-ENTRY
+               AT END
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "AGREEMENT " II-AGREEMENT-NO
+                       "  NO PAYMENT RECEIVED  INVOICED $"
+                       II-INVOICE-TOTAL
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               WHEN WS-PAY-AGREEMENT-NO(WS-PAY-IDX) = II-AGREEMENT-NO
+                   SET WS-PAYMENT-MATCHED(WS-PAY-IDX) TO TRUE
+                   COMPUTE WS-DIFFERENCE =
+                       WS-PAY-AMOUNT(WS-PAY-IDX) - II-INVOICE-TOTAL
+                   IF WS-DIFFERENCE NOT = ZERO
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       MOVE WS-DIFFERENCE TO WS-DIFF-DISPLAY
+                       MOVE SPACES TO REPORT-LINE
+                       IF WS-DIFFERENCE < ZERO
+                           STRING "AGREEMENT " II-AGREEMENT-NO
+                               "  SHORT PAY  DIFFERENCE $"
+                               WS-DIFF-DISPLAY
+                               DELIMITED BY SIZE INTO REPORT-LINE
+                       ELSE
+                           STRING "AGREEMENT " II-AGREEMENT-NO
+                               "  OVERPAY  DIFFERENCE $"
+                               WS-DIFF-DISPLAY
+                               DELIMITED BY SIZE INTO REPORT-LINE
+                       END-IF
+                       WRITE REPORT-LINE
+                   END-IF
+           END-SEARCH.
+
+       3000-REPORT-UNMATCHED-PAYMENTS.
+           PERFORM VARYING WS-PAY-IDX FROM 1 BY 1
+               UNTIL WS-PAY-IDX > WS-PAYMENT-COUNT
+               IF NOT WS-PAYMENT-MATCHED(WS-PAY-IDX)
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "PAYMENT FOR " WS-PAY-AGREEMENT-NO(WS-PAY-IDX)
+                       "  UNINVOICED  AMOUNT $"
+                       WS-PAY-AMOUNT(WS-PAY-IDX)
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       4000-TRAILER.
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "DISCREPANCIES FOUND: " WS-MISMATCH-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       END PROGRAM CASH-RECONCILIATION.
