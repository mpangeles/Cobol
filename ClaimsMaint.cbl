@@ -0,0 +1,99 @@
+      *****************************************************************
+      * Insurance claims maintenance: reads a transaction file of
+      * SETL/DENY requests and tracks a claim opened by
+      * INSURANCE-CLAIMS-OPEN through to settlement, the same
+      * ADD/CHG/INQ-style transaction pattern CUSTOMER-MAINT and
+      * FLEET-MAINT use against their own master files.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLAIMS-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIMS-FILE ASSIGN TO "CLAIMS"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CLAIM-RK
+               FILE STATUS IS WS-CLAIMS-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "CLAIMTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT MAINT-REPORT ASSIGN TO "CLAIMMAINT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIMS-FILE.
+       COPY CPYCLAIM.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC.
+           05  TR-CODE              PIC X(4).
+               88  TR-IS-SETTLE     VALUE "SETL".
+               88  TR-IS-DENY       VALUE "DENY".
+           05  TR-CLAIM-NO          PIC 9(9).
+           05  TR-SETTLED-DATE      PIC 9(8).
+
+       FD  MAINT-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAIMS-STATUS         PIC XX.
+           88  WS-CLAIMS-OK         VALUE "00".
+       01  WS-TRAN-STATUS           PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-NO-MORE-TRANS     VALUE "Y".
+       01  WS-CLAIM-RK              PIC 9(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O CLAIMS-FILE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT MAINT-REPORT
+
+           PERFORM UNTIL WS-NO-MORE-TRANS
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-NO-MORE-TRANS TO TRUE
+                   NOT AT END
+                       MOVE TR-CLAIM-NO TO WS-CLAIM-RK
+                       PERFORM 1000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE CLAIMS-FILE TRANSACTION-FILE MAINT-REPORT
+           GOBACK.
+
+       1000-PROCESS-TRANSACTION.
+           READ CLAIMS-FILE
+               INVALID KEY CONTINUE
+           END-READ
+
+           MOVE SPACES TO REPORT-LINE
+           IF NOT WS-CLAIMS-OK
+               STRING "CLAIM NOT FOUND: " TR-CLAIM-NO
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               EVALUATE TRUE
+                   WHEN TR-IS-SETTLE
+                       SET CL-STATUS-SETTLED TO TRUE
+                       MOVE TR-SETTLED-DATE TO CL-SETTLED-DATE
+                       REWRITE CLAIM-REC
+                       STRING "CLAIM " TR-CLAIM-NO " SETTLED"
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                   WHEN TR-IS-DENY
+                       SET CL-STATUS-DENIED TO TRUE
+                       MOVE TR-SETTLED-DATE TO CL-SETTLED-DATE
+                       REWRITE CLAIM-REC
+                       STRING "CLAIM " TR-CLAIM-NO " DENIED"
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                   WHEN OTHER
+                       STRING "UNKNOWN TRAN CODE FOR CLAIM "
+                           TR-CLAIM-NO DELIMITED BY SIZE
+                           INTO REPORT-LINE
+               END-EVALUATE
+           END-IF
+           WRITE REPORT-LINE.
+
+       END PROGRAM CLAIMS-MAINT.
