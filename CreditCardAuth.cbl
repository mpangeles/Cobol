@@ -0,0 +1,41 @@
+      *****************************************************************
+      * Simulated external credit-card authorization interface, called
+      * ahead of invoice finalization via a COMM-AREA style record
+      * (CPYCCAUTH). The card number is run through the same Luhn
+      * check-digit validator used at intake; a card that fails the
+      * check or an amount of zero is declined, since a real
+      * authorization network would refuse either the same way.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREDIT-CARD-AUTH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CARD-NUMBER-IN.
+           05  WS-NUM-LENGTH           PIC 99 VALUE 16.
+           05  WS-NUM-DIGIT            PIC 9 OCCURS 16 TIMES.
+       01  WS-CARD-VALID-FLAG         PIC X.
+           88  WS-CARD-IS-VALID       VALUE "Y".
+       01  WS-IDX                     PIC 99.
+
+       LINKAGE SECTION.
+       COPY CPYCCAUTH.
+
+       PROCEDURE DIVISION USING CC-COMM-AREA.
+       0000-MAIN.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 16
+               MOVE CC-CARD-NUMBER(WS-IDX:1) TO WS-NUM-DIGIT(WS-IDX)
+           END-PERFORM
+
+           CALL "LUHN-CHECK-DIGIT" USING WS-CARD-NUMBER-IN
+               WS-CARD-VALID-FLAG
+
+           IF WS-CARD-IS-VALID AND CC-AMOUNT > ZERO
+               SET CC-APPROVED TO TRUE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO CC-AUTH-CODE
+           ELSE
+               SET CC-DECLINED TO TRUE
+               MOVE SPACES TO CC-AUTH-CODE
+           END-IF
+
+           GOBACK.
+       END PROGRAM CREDIT-CARD-AUTH.
