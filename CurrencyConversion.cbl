@@ -0,0 +1,49 @@
+      *****************************************************************
+      * Converts a USD rental total to local currency for rentals
+      * booked out of an international pickup location, using a daily
+      * exchange-rate table keyed by location - same table-lookup
+      * idiom as RENTAL-CAR-COST-TAX's jurisdiction rate table. A
+      * domestic location converts at 1.000 and stays in USD.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRENCY-CONVERSION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Exchange rate to local currency, by pickup location. The first
+      * entry is also the fallback (USD, rate 1.000) for an unknown or
+      * domestic location.
+       01 WS-RATE-TABLE-VALUES.
+           05 FILLER PIC X(13) VALUE "JFK  USD10000".
+           05 FILLER PIC X(13) VALUE "LAX  USD10000".
+           05 FILLER PIC X(13) VALUE "ORD  USD10000".
+           05 FILLER PIC X(13) VALUE "MIA  USD10000".
+           05 FILLER PIC X(13) VALUE "LHR  GBP07900".
+           05 FILLER PIC X(13) VALUE "YYZ  CAD13600".
+           05 FILLER PIC X(13) VALUE "CDG  EUR09200".
+       01 WS-RATE-TABLE REDEFINES WS-RATE-TABLE-VALUES.
+           05 WS-RATE-ENTRY OCCURS 7 TIMES INDEXED BY WS-RATE-IDX.
+               10 WS-RATE-LOCATION   PIC X(5).
+               10 WS-RATE-CURRENCY   PIC X(3).
+               10 WS-RATE-EXCHANGE   PIC 9V9999.
+
+       LINKAGE SECTION.
+       01 AMOUNT-USD          PIC 9(8)V99.
+       01 LOCATION-CODE       PIC X(5).
+       01 CONVERTED-AMOUNT    PIC 9(10)V99.
+       01 CURRENCY-CODE       PIC X(3).
+       PROCEDURE DIVISION USING AMOUNT-USD LOCATION-CODE
+               CONVERTED-AMOUNT CURRENCY-CODE.
+           SET WS-RATE-IDX TO 1
+           SEARCH WS-RATE-ENTRY
+               AT END
+                   MOVE WS-RATE-CURRENCY(1) TO CURRENCY-CODE
+                   COMPUTE CONVERTED-AMOUNT ROUNDED =
+                       AMOUNT-USD * WS-RATE-EXCHANGE(1)
+               WHEN WS-RATE-LOCATION(WS-RATE-IDX) = LOCATION-CODE
+                   MOVE WS-RATE-CURRENCY(WS-RATE-IDX) TO CURRENCY-CODE
+                   COMPUTE CONVERTED-AMOUNT ROUNDED =
+                       AMOUNT-USD * WS-RATE-EXCHANGE(WS-RATE-IDX)
+           END-SEARCH
+
+           GOBACK.
+       END PROGRAM CURRENCY-CONVERSION.
