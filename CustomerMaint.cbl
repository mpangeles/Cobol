@@ -0,0 +1,231 @@
+      *****************************************************************
+      * Customer master maintenance: reads a transaction file of
+      * ADD/CHG/INQ requests against the customer master file so
+      * agents have one place to look a customer up instead of
+      * retyping their details onto every agreement.
+      *
+      * CM-CUSTOMER-ID is a numeric sequence assigned at signup and
+      * doubles as the RELATIVE KEY into the master file (this build
+      * of GnuCOBOL has no ISAM/indexed-file support configured, so
+      * relative organization is used in its place).
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CUSTOMER-RK
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT MAINT-REPORT ASSIGN TO "CUSTMAINT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY CPYCUST.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC.
+           05  TR-CODE              PIC X(3).
+               88  TR-IS-ADD        VALUE "ADD".
+               88  TR-IS-CHANGE     VALUE "CHG".
+               88  TR-IS-INQUIRE    VALUE "INQ".
+               88  TR-IS-CLOSE      VALUE "CLO".
+           05  TR-CUSTOMER-ID       PIC X(9).
+           05  TR-CUSTOMER-NAME     PIC X(30).
+           05  TR-LICENSE-NUMBER    PIC X(15).
+           05  TR-LICENSE-STATE     PIC X(2).
+           05  TR-LICENSE-EXPIRATION-DATE PIC 9(8).
+           05  TR-DATE-OF-BIRTH     PIC 9(8).
+           05  TR-PHONE             PIC X(12).
+           05  TR-EMAIL             PIC X(40).
+           05  TR-MEMBERSHIP-NUMBER PIC X(16).
+
+       FD  MAINT-REPORT.
+       01  REPORT-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS         PIC XX.
+           88  WS-MASTER-OK         VALUE "00".
+       01  WS-TRAN-STATUS           PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-NO-MORE-TRANS     VALUE "Y".
+       01  WS-CUSTOMER-RK           PIC 9(9).
+
+      * DRIVER-ELIGIBILITY call area (req004 age check, req037 DMV
+      * license-validity check) and its outputs.
+       01  WS-TODAYS-DATE           PIC 9(8).
+       01  WS-DRIVER-AGE            PIC 9(3).
+       01  WS-ELIGIBILITY-FLAGS.
+           05  WS-ELIG-REJECTED-FLAG     PIC X.
+               88  WS-ELIG-REJECTED      VALUE "Y".
+               88  WS-ELIG-NOT-REJECTED  VALUE "N".
+           05  WS-ELIG-YOUNG-SURCHARGE   PIC X.
+               88  WS-ELIG-SURCHARGE-APPLIES     VALUE "Y".
+               88  WS-ELIG-SURCHARGE-NOT-APPLIED VALUE "N".
+
+      * Luhn check-digit validation against the membership card
+      * number at intake (req007), same calling convention as
+      * CREDIT-CARD-AUTH uses for credit-card numbers.
+       01  WS-MEMBER-NUMBER-IN.
+           05  WS-MEMBER-NUM-LENGTH      PIC 99 VALUE 16.
+           05  WS-MEMBER-NUM-DIGIT       PIC 9 OCCURS 16 TIMES.
+       01  WS-MEMBER-VALID-FLAG     PIC X.
+           88  WS-MEMBER-IS-VALID   VALUE "Y".
+       01  WS-MEMBER-IDX            PIC 99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O CUSTOMER-MASTER
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT MAINT-REPORT
+
+           PERFORM UNTIL WS-NO-MORE-TRANS
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-NO-MORE-TRANS TO TRUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(TR-CUSTOMER-ID)
+                           TO WS-CUSTOMER-RK
+                       PERFORM 1000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER TRANSACTION-FILE MAINT-REPORT
+           GOBACK.
+
+       1000-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-IS-ADD
+                   PERFORM 2000-ADD-CUSTOMER
+               WHEN TR-IS-CHANGE
+                   PERFORM 3000-CHANGE-CUSTOMER
+               WHEN TR-IS-INQUIRE
+                   PERFORM 4000-INQUIRE-CUSTOMER
+               WHEN TR-IS-CLOSE
+                   PERFORM 5000-CLOSE-CUSTOMER
+               WHEN OTHER
+                   PERFORM 9000-REJECT-TRANSACTION
+           END-EVALUATE.
+
+       2000-ADD-CUSTOMER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAYS-DATE
+           CALL "DRIVER-ELIGIBILITY" USING TR-DATE-OF-BIRTH
+               WS-TODAYS-DATE WS-DRIVER-AGE WS-ELIGIBILITY-FLAGS
+               TR-LICENSE-NUMBER TR-LICENSE-STATE
+               TR-LICENSE-EXPIRATION-DATE
+
+           MOVE "Y" TO WS-MEMBER-VALID-FLAG
+           IF TR-MEMBERSHIP-NUMBER NOT = SPACES
+               PERFORM VARYING WS-MEMBER-IDX FROM 1 BY 1
+                       UNTIL WS-MEMBER-IDX > 16
+                   MOVE TR-MEMBERSHIP-NUMBER(WS-MEMBER-IDX:1)
+                       TO WS-MEMBER-NUM-DIGIT(WS-MEMBER-IDX)
+               END-PERFORM
+               CALL "LUHN-CHECK-DIGIT" USING WS-MEMBER-NUMBER-IN
+                   WS-MEMBER-VALID-FLAG
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           IF WS-ELIG-REJECTED
+               STRING "ADD REJECTED, INELIGIBLE DRIVER: "
+                   TR-CUSTOMER-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               IF NOT WS-MEMBER-IS-VALID
+                   STRING "ADD REJECTED, BAD MEMBERSHIP NUMBER: "
+                       TR-CUSTOMER-ID
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               ELSE
+                   MOVE TR-CUSTOMER-ID    TO CM-CUSTOMER-ID
+                   MOVE TR-CUSTOMER-NAME  TO CM-CUSTOMER-NAME
+                   MOVE TR-LICENSE-NUMBER TO CM-LICENSE-NUMBER
+                   MOVE TR-LICENSE-STATE  TO CM-LICENSE-STATE
+                   MOVE TR-LICENSE-EXPIRATION-DATE
+                       TO CM-LICENSE-EXPIRATION-DATE
+                   MOVE TR-DATE-OF-BIRTH  TO CM-DATE-OF-BIRTH
+                   MOVE TR-PHONE          TO CM-PHONE
+                   MOVE TR-EMAIL          TO CM-EMAIL
+                   MOVE TR-MEMBERSHIP-NUMBER TO CM-MEMBERSHIP-NUMBER
+                   MOVE ZERO              TO CM-LOYALTY-POINTS
+                   SET CM-STATUS-ACTIVE   TO TRUE
+                   WRITE CUSTOMER-MASTER-REC
+                   IF WS-MASTER-OK
+                       STRING "ADD OK: " CM-CUSTOMER-ID
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                   ELSE
+                       STRING "ADD FAILED: " CM-CUSTOMER-ID
+                           " STATUS " WS-MASTER-STATUS
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                   END-IF
+               END-IF
+           END-IF
+           WRITE REPORT-LINE.
+
+       3000-CHANGE-CUSTOMER.
+           READ CUSTOMER-MASTER
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE SPACES TO REPORT-LINE
+           IF WS-MASTER-OK
+               MOVE TR-CUSTOMER-NAME  TO CM-CUSTOMER-NAME
+               MOVE TR-LICENSE-NUMBER TO CM-LICENSE-NUMBER
+               MOVE TR-LICENSE-STATE  TO CM-LICENSE-STATE
+               MOVE TR-DATE-OF-BIRTH  TO CM-DATE-OF-BIRTH
+               MOVE TR-PHONE          TO CM-PHONE
+               MOVE TR-EMAIL          TO CM-EMAIL
+               REWRITE CUSTOMER-MASTER-REC
+               STRING "CHANGE OK: " CM-CUSTOMER-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "CHANGE FAILED, NOT FOUND: " TR-CUSTOMER-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       4000-INQUIRE-CUSTOMER.
+           READ CUSTOMER-MASTER
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE SPACES TO REPORT-LINE
+           IF WS-MASTER-OK
+               STRING "INQUIRY: " CM-CUSTOMER-ID "  "
+                   CM-CUSTOMER-NAME "  POINTS " CM-LOYALTY-POINTS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "INQUIRY FAILED, NOT FOUND: " TR-CUSTOMER-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       5000-CLOSE-CUSTOMER.
+           READ CUSTOMER-MASTER
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE SPACES TO REPORT-LINE
+           IF WS-MASTER-OK
+               SET CM-STATUS-CLOSED TO TRUE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO CM-DATE-CLOSED
+               REWRITE CUSTOMER-MASTER-REC
+               STRING "CLOSE OK: " CM-CUSTOMER-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "CLOSE FAILED, NOT FOUND: " TR-CUSTOMER-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       9000-REJECT-TRANSACTION.
+           MOVE SPACES TO REPORT-LINE
+           STRING "REJECTED, UNKNOWN TRAN CODE: " TR-CODE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       END PROGRAM CUSTOMER-MAINT.
