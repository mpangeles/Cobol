@@ -0,0 +1,64 @@
+      *****************************************************************
+      * Simulated external DMV interface: confirms a driver's license
+      * is on file, not expired, and not on the suspended-registry
+      * list. Called by DRIVER-ELIGIBILITY alongside its age check, so
+      * an intake can be rejected for a bad license the same way it is
+      * rejected for being underage.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DMV-LICENSE-CHECK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Simulated DMV suspended-license registry.
+       01  WS-SUSPENDED-VALUES.
+           05  FILLER PIC X(15) VALUE "S0000001       ".
+           05  FILLER PIC X(15) VALUE "S0000002       ".
+           05  FILLER PIC X(15) VALUE "S0000003       ".
+       01  WS-SUSPENDED-TABLE REDEFINES WS-SUSPENDED-VALUES.
+           05  WS-SUSPENDED-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-SUSP-IDX.
+               10  WS-SUSPENDED-NUMBER  PIC X(15).
+       01  WS-SUSPENDED-FOUND          PIC X VALUE "N".
+           88  WS-IS-SUSPENDED         VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LICENSE-NUMBER              PIC X(15).
+       01  LICENSE-STATE               PIC X(2).
+       01  LICENSE-EXPIRATION-DATE     PIC 9(8).
+       01  TODAYS-DATE                 PIC 9(8).
+       01  LICENSE-STATUS-FLAG         PIC X.
+           88  LICENSE-VALID           VALUE "V".
+           88  LICENSE-EXPIRED         VALUE "E".
+           88  LICENSE-SUSPENDED       VALUE "S".
+           88  LICENSE-UNKNOWN         VALUE "U".
+
+       PROCEDURE DIVISION USING LICENSE-NUMBER LICENSE-STATE
+               LICENSE-EXPIRATION-DATE TODAYS-DATE LICENSE-STATUS-FLAG.
+       0000-MAIN.
+           MOVE "N" TO WS-SUSPENDED-FOUND
+
+           IF LICENSE-NUMBER = SPACES OR LICENSE-STATE = SPACES
+               SET LICENSE-UNKNOWN TO TRUE
+           ELSE
+               SET WS-SUSP-IDX TO 1
+               SEARCH WS-SUSPENDED-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-SUSPENDED-NUMBER(WS-SUSP-IDX)
+                           = LICENSE-NUMBER
+                       SET WS-IS-SUSPENDED TO TRUE
+               END-SEARCH
+
+               IF WS-IS-SUSPENDED
+                   SET LICENSE-SUSPENDED TO TRUE
+               ELSE
+                   IF LICENSE-EXPIRATION-DATE < TODAYS-DATE
+                       SET LICENSE-EXPIRED TO TRUE
+                   ELSE
+                       SET LICENSE-VALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           GOBACK.
+       END PROGRAM DMV-LICENSE-CHECK.
