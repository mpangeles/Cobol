@@ -0,0 +1,27 @@
+      *****************************************************************
+      * Computes the damage-waiver charge: a flat per-day fee, billed
+      * only when the agreement's waiver flag shows the customer
+      * opted in. Kept as its own line item so waiver revenue is
+      * visible and auditable instead of buried in the day-rate total.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAMAGE-WAIVER-CHARGE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WAIVER-PER-DAY     PIC 9(4) VALUE 15.
+
+       LINKAGE SECTION.
+       01  DAYS-RENTED           PIC 9(8).
+       01  WAIVER-FLAG           PIC X.
+           88  WAIVER-TAKEN      VALUE "Y".
+       01  WAIVER-CHARGE         PIC 9(8).
+
+       PROCEDURE DIVISION USING DAYS-RENTED WAIVER-FLAG
+               WAIVER-CHARGE.
+       0000-MAIN.
+           MOVE 0 TO WAIVER-CHARGE
+           IF WAIVER-TAKEN
+               COMPUTE WAIVER-CHARGE = DAYS-RENTED * WS-WAIVER-PER-DAY
+           END-IF
+           GOBACK.
+       END PROGRAM DAMAGE-WAIVER-CHARGE.
