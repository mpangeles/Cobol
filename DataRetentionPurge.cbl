@@ -0,0 +1,158 @@
+      *****************************************************************
+      * Scheduled retention/purge job:
+      *   - Closed rental agreements older than the retention window
+      *     are split off the live agreements file into an archive
+      *     file instead of being carried forward forever.
+      *   - Closed customer master records have their PII (license
+      *     number, date of birth, phone, email) anonymized in place,
+      *     since driver DOB/license data (used by DRIVER-ELIGIBILITY)
+      *     shouldn't be retained past a customer's active relationship
+      *     with us.
+      * Run periodically; the surviving AGREEMENTS.KEPT output
+      * replaces the live agreements file.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-RETENTION-PURGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGREEMENT-FILE ASSIGN TO "AGREEMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGREEMENT-STATUS.
+           SELECT AGREEMENT-KEPT ASSIGN TO "AGREEMENTS.KEPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEPT-STATUS.
+           SELECT AGREEMENT-ARCHIVE ASSIGN TO "AGREEMENTS.ARCHIVE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CUSTOMER-RK
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT PURGE-REPORT ASSIGN TO "PURGE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGREEMENT-FILE.
+       COPY CPYRENTA.
+
+       FD  AGREEMENT-KEPT.
+       01  KEPT-LINE                PIC X(162).
+
+       FD  AGREEMENT-ARCHIVE.
+       01  ARCHIVE-LINE             PIC X(162).
+
+       FD  CUSTOMER-MASTER.
+       COPY CPYCUST.
+
+       FD  PURGE-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGREEMENT-STATUS      PIC XX.
+           88  WS-AGREEMENT-EOF     VALUE "10".
+       01  WS-KEPT-STATUS           PIC XX.
+       01  WS-ARCHIVE-STATUS        PIC XX.
+       01  WS-MASTER-STATUS         PIC XX.
+           88  WS-MASTER-EOF        VALUE "10".
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-CUSTOMER-RK           PIC 9(9).
+
+       01  WS-TODAY                 PIC 9(8).
+       01  WS-TODAY-YYYY            PIC 9(4).
+      * Records older than this many years past closure are archived
+      * off the live file / have their PII anonymized.
+       01  WS-RETENTION-YEARS       PIC 9(2) VALUE 7.
+       01  WS-RETURN-YYYY           PIC 9(4).
+       01  WS-YEARS-SINCE-RETURN    PIC S9(4).
+       01  WS-CLOSED-YYYY           PIC 9(4).
+       01  WS-YEARS-SINCE-CLOSED    PIC S9(4).
+
+       01  WS-AGREEMENTS-ARCHIVED   PIC 9(6) VALUE ZERO.
+       01  WS-CUSTOMERS-ANONYMIZED  PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YYYY
+           OPEN OUTPUT PURGE-REPORT
+           PERFORM 1000-PURGE-AGREEMENTS
+           PERFORM 2000-ANONYMIZE-CUSTOMERS
+           PERFORM 3000-TRAILER
+           CLOSE PURGE-REPORT
+           GOBACK.
+
+       1000-PURGE-AGREEMENTS.
+           OPEN INPUT AGREEMENT-FILE
+           OPEN OUTPUT AGREEMENT-KEPT
+           OPEN OUTPUT AGREEMENT-ARCHIVE
+
+           PERFORM UNTIL WS-AGREEMENT-EOF
+               READ AGREEMENT-FILE
+                   AT END
+                       SET WS-AGREEMENT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1100-PURGE-ONE-AGREEMENT
+               END-READ
+           END-PERFORM
+
+           CLOSE AGREEMENT-FILE AGREEMENT-KEPT AGREEMENT-ARCHIVE.
+
+       1100-PURGE-ONE-AGREEMENT.
+           MOVE RENTAL-AGREEMENT-REC TO KEPT-LINE
+           MOVE RA-RETURN-DATE-ACTUAL(1:4) TO WS-RETURN-YYYY
+           COMPUTE WS-YEARS-SINCE-RETURN =
+               WS-TODAY-YYYY - WS-RETURN-YYYY
+
+           IF RA-STATUS-CLOSED
+                   AND WS-YEARS-SINCE-RETURN >= WS-RETENTION-YEARS
+               MOVE RENTAL-AGREEMENT-REC TO ARCHIVE-LINE
+               WRITE ARCHIVE-LINE
+               ADD 1 TO WS-AGREEMENTS-ARCHIVED
+           ELSE
+               WRITE KEPT-LINE
+           END-IF.
+
+       2000-ANONYMIZE-CUSTOMERS.
+           OPEN I-O CUSTOMER-MASTER
+           MOVE 1 TO WS-CUSTOMER-RK
+           PERFORM UNTIL WS-MASTER-EOF
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END
+                       SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       IF CM-STATUS-CLOSED
+                           MOVE CM-DATE-CLOSED(1:4) TO WS-CLOSED-YYYY
+                           COMPUTE WS-YEARS-SINCE-CLOSED =
+                               WS-TODAY-YYYY - WS-CLOSED-YYYY
+                           IF WS-YEARS-SINCE-CLOSED
+                                   >= WS-RETENTION-YEARS
+                               PERFORM 2100-ANONYMIZE-ONE-CUSTOMER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-MASTER.
+
+       2100-ANONYMIZE-ONE-CUSTOMER.
+           MOVE SPACES TO CM-LICENSE-NUMBER CM-PHONE CM-EMAIL
+               CM-MEMBERSHIP-NUMBER
+           MOVE ZERO TO CM-DATE-OF-BIRTH CM-LICENSE-EXPIRATION-DATE
+           REWRITE CUSTOMER-MASTER-REC
+           ADD 1 TO WS-CUSTOMERS-ANONYMIZED.
+
+       3000-TRAILER.
+           MOVE SPACES TO REPORT-LINE
+           STRING "AGREEMENTS ARCHIVED: " WS-AGREEMENTS-ARCHIVED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "CUSTOMER PII RECORDS ANONYMIZED: "
+               WS-CUSTOMERS-ANONYMIZED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       END PROGRAM DATA-RETENTION-PURGE.
