@@ -0,0 +1,79 @@
+      *****************************************************************
+      * Computes a renter's real age from date of birth vs. today's
+      * date and applies our driver-age policy: reject under 21,
+      * surcharge flag for 21-24. Supersedes GetAge's first-character
+      * trick (ParseNiceInt.cbl) with an actual age computation.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER-ELIGIBILITY.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BIRTH-YYYY          PIC 9(4).
+       01  WS-BIRTH-MMDD          PIC 9(4).
+       01  WS-TODAY-YYYY          PIC 9(4).
+       01  WS-TODAY-MMDD          PIC 9(4).
+       01  WS-AGE-YEARS           PIC 9(3).
+       01  WS-LICENSE-STATUS      PIC X.
+           88  WS-LICENSE-VALID   VALUE "V".
+
+       COPY CPYEXCP.
+
+       LINKAGE SECTION.
+       01  DATE-OF-BIRTH          PIC 9(8).
+       01  TODAYS-DATE            PIC 9(8).
+       01  DRIVER-AGE             PIC 9(3).
+       01  ELIGIBILITY-FLAGS.
+           05  ELIG-REJECTED-FLAG     PIC X.
+               88  ELIG-REJECTED      VALUE "Y".
+               88  ELIG-NOT-REJECTED  VALUE "N".
+           05  ELIG-YOUNG-SURCHARGE   PIC X.
+               88  ELIG-SURCHARGE-APPLIES     VALUE "Y".
+               88  ELIG-SURCHARGE-NOT-APPLIED VALUE "N".
+       01  LICENSE-NUMBER             PIC X(15).
+       01  LICENSE-STATE              PIC X(2).
+       01  LICENSE-EXPIRATION-DATE    PIC 9(8).
+
+       PROCEDURE DIVISION USING DATE-OF-BIRTH TODAYS-DATE DRIVER-AGE
+               ELIGIBILITY-FLAGS LICENSE-NUMBER LICENSE-STATE
+               LICENSE-EXPIRATION-DATE.
+       0000-MAIN.
+           MOVE DATE-OF-BIRTH(1:4) TO WS-BIRTH-YYYY
+           MOVE DATE-OF-BIRTH(5:4) TO WS-BIRTH-MMDD
+           MOVE TODAYS-DATE(1:4)   TO WS-TODAY-YYYY
+           MOVE TODAYS-DATE(5:4)   TO WS-TODAY-MMDD
+
+           COMPUTE WS-AGE-YEARS = WS-TODAY-YYYY - WS-BIRTH-YYYY
+           IF WS-TODAY-MMDD < WS-BIRTH-MMDD
+               SUBTRACT 1 FROM WS-AGE-YEARS
+           END-IF
+           MOVE WS-AGE-YEARS TO DRIVER-AGE
+
+           SET ELIG-NOT-REJECTED TO TRUE
+           SET ELIG-SURCHARGE-NOT-APPLIED TO TRUE
+
+           IF WS-AGE-YEARS < 21
+               SET ELIG-REJECTED TO TRUE
+               MOVE "DRIVER-ELIGIBILITY" TO EX-SOURCE-PROGRAM
+               MOVE DATE-OF-BIRTH TO EX-IDENTIFIER
+               MOVE "RENTER UNDER MINIMUM AGE 21" TO EX-REASON
+               MOVE FUNCTION CURRENT-DATE(1:14) TO EX-TIMESTAMP
+               CALL "EXCEPTION-LOG-WRITE" USING EXCEPTION-LOG-REC
+           ELSE
+               IF WS-AGE-YEARS < 25
+                   SET ELIG-SURCHARGE-APPLIES TO TRUE
+               END-IF
+           END-IF
+
+           CALL "DMV-LICENSE-CHECK" USING LICENSE-NUMBER LICENSE-STATE
+               LICENSE-EXPIRATION-DATE TODAYS-DATE WS-LICENSE-STATUS
+           IF NOT WS-LICENSE-VALID
+               SET ELIG-REJECTED TO TRUE
+               MOVE "DRIVER-ELIGIBILITY" TO EX-SOURCE-PROGRAM
+               MOVE LICENSE-NUMBER TO EX-IDENTIFIER
+               MOVE "LICENSE NOT VALID FOR RENTAL" TO EX-REASON
+               MOVE FUNCTION CURRENT-DATE(1:14) TO EX-TIMESTAMP
+               CALL "EXCEPTION-LOG-WRITE" USING EXCEPTION-LOG-REC
+           END-IF
+
+           GOBACK.
+       END PROGRAM DRIVER-ELIGIBILITY.
