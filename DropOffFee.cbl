@@ -0,0 +1,49 @@
+      *****************************************************************
+      * Looks up a one-way drop-off fee by pickup/return location
+      * pair. Round-trip rentals (pickup = return) are always free;
+      * an unlisted one-way pair falls back to a standard
+      * repositioning fee instead of charging nothing.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DROP-OFF-FEE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DROPOFF-TABLE-VALUES.
+           05  FILLER PIC X(14) VALUE "JFK  LAX  0150".
+           05  FILLER PIC X(14) VALUE "LAX  JFK  0150".
+           05  FILLER PIC X(14) VALUE "JFK  ORD  0080".
+           05  FILLER PIC X(14) VALUE "ORD  JFK  0080".
+           05  FILLER PIC X(14) VALUE "LAX  MIA  0200".
+           05  FILLER PIC X(14) VALUE "MIA  LAX  0200".
+       01  WS-DROPOFF-TABLE REDEFINES WS-DROPOFF-TABLE-VALUES.
+           05  WS-DROPOFF-ENTRY OCCURS 6 TIMES
+                   INDEXED BY WS-DROPOFF-IDX.
+               10  WS-DROPOFF-PICKUP     PIC X(5).
+               10  WS-DROPOFF-RETURN     PIC X(5).
+               10  WS-DROPOFF-AMOUNT     PIC 9(4).
+       01  WS-DEFAULT-ONE-WAY-FEE  PIC 9(4) VALUE 1000.
+
+       LINKAGE SECTION.
+       01  PICKUP-LOCATION         PIC X(5).
+       01  RETURN-LOCATION         PIC X(5).
+       01  DROPOFF-CHARGE          PIC 9(6).
+
+       PROCEDURE DIVISION USING PICKUP-LOCATION RETURN-LOCATION
+               DROPOFF-CHARGE.
+       0000-MAIN.
+           MOVE 0 TO DROPOFF-CHARGE
+           IF PICKUP-LOCATION NOT = RETURN-LOCATION
+               SET WS-DROPOFF-IDX TO 1
+               SEARCH WS-DROPOFF-ENTRY
+                   AT END
+                       MOVE WS-DEFAULT-ONE-WAY-FEE TO DROPOFF-CHARGE
+                   WHEN WS-DROPOFF-PICKUP(WS-DROPOFF-IDX) =
+                           PICKUP-LOCATION
+                       AND WS-DROPOFF-RETURN(WS-DROPOFF-IDX) =
+                           RETURN-LOCATION
+                       MOVE WS-DROPOFF-AMOUNT(WS-DROPOFF-IDX)
+                           TO DROPOFF-CHARGE
+               END-SEARCH
+           END-IF
+           GOBACK.
+       END PROGRAM DROP-OFF-FEE.
