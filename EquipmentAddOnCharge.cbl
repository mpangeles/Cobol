@@ -0,0 +1,43 @@
+      *****************************************************************
+      * Computes per-day equipment add-on charges (GPS, child seat,
+      * ski rack) off the agreement's add-on flags, so they can be
+      * itemized as their own invoice lines next to the base day-rate
+      * total instead of a flat manually-tacked-on "extras" fee.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQUIPMENT-ADD-ON-CHARGE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-GPS-RATE-PER-DAY        PIC 9(3) VALUE 10.
+       01  WS-CHILD-SEAT-RATE-PER-DAY PIC 9(3) VALUE 8.
+       01  WS-SKI-RACK-RATE-PER-DAY   PIC 9(3) VALUE 6.
+
+       LINKAGE SECTION.
+       01  DAYS-RENTED       PIC 9(8).
+       01  GPS-FLAG          PIC X.
+       01  CHILD-SEAT-FLAG   PIC X.
+       01  SKI-RACK-FLAG     PIC X.
+       01  GPS-CHARGE        PIC 9(6).
+       01  CHILD-SEAT-CHARGE PIC 9(6).
+       01  SKI-RACK-CHARGE   PIC 9(6).
+
+       PROCEDURE DIVISION USING DAYS-RENTED GPS-FLAG CHILD-SEAT-FLAG
+               SKI-RACK-FLAG GPS-CHARGE CHILD-SEAT-CHARGE
+               SKI-RACK-CHARGE.
+       0000-MAIN.
+           MOVE 0 TO GPS-CHARGE CHILD-SEAT-CHARGE SKI-RACK-CHARGE
+
+           IF GPS-FLAG = "Y"
+               COMPUTE GPS-CHARGE = DAYS-RENTED * WS-GPS-RATE-PER-DAY
+           END-IF
+           IF CHILD-SEAT-FLAG = "Y"
+               COMPUTE CHILD-SEAT-CHARGE =
+                   DAYS-RENTED * WS-CHILD-SEAT-RATE-PER-DAY
+           END-IF
+           IF SKI-RACK-FLAG = "Y"
+               COMPUTE SKI-RACK-CHARGE =
+                   DAYS-RENTED * WS-SKI-RACK-RATE-PER-DAY
+           END-IF
+
+           GOBACK.
+       END PROGRAM EQUIPMENT-ADD-ON-CHARGE.
