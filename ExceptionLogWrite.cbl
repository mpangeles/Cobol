@@ -0,0 +1,36 @@
+      *****************************************************************
+      * Appends one record to the shared intake-validation exception
+      * report. Called internally by removeChar, the Luhn check-digit
+      * validator, and DRIVER-ELIGIBILITY whenever they reject intake
+      * data, so ops can review everything kicked back in one place.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCEPTION-LOG-WRITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "INTAKEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE            PIC X(82).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-STATUS       PIC XX.
+
+       LINKAGE SECTION.
+       COPY CPYEXCP.
+
+       PROCEDURE DIVISION USING EXCEPTION-LOG-REC.
+       0000-MAIN.
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE EXCEPTION-LOG-REC TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           CLOSE EXCEPTION-FILE
+           GOBACK.
+       END PROGRAM EXCEPTION-LOG-WRITE.
