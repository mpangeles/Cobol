@@ -0,0 +1,23 @@
+      *****************************************************************
+      * Shared Y/N field formatter, generalized from BooleanToString
+      * (Boolean_String.cbl) so every report/invoice program formats
+      * a yes/no flag (damage waiver, GPS, child seat, ...) the same
+      * way instead of each one doing its own ad hoc MOVE/IF.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLAG-FORMATTER.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  FLAG-VALUE       PIC X.
+           88  FLAG-IS-YES  VALUE "Y".
+           88  FLAG-IS-NO   VALUE "N".
+       01  FORMATTED-TEXT   PIC X(5).
+       PROCEDURE DIVISION USING FLAG-VALUE FORMATTED-TEXT.
+           INITIALIZE FORMATTED-TEXT
+           IF FLAG-IS-YES THEN
+              MOVE "Yes" TO FORMATTED-TEXT
+           ELSE
+              MOVE "No" TO FORMATTED-TEXT
+           END-IF.
+           GOBACK.
+       END PROGRAM FLAG-FORMATTER.
