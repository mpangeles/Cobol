@@ -0,0 +1,150 @@
+      *****************************************************************
+      * Fleet vehicle master maintenance (add/change/inquire), keyed
+      * by FV-FLEET-ID. Gives the rate lookup, mileage-overage, and
+      * service-rotation programs one consistent source of truth
+      * about each car instead of each one inventing its own layout.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLEET-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLEET-MASTER ASSIGN TO "FLEETMST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-FLEET-RK
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "FLEETTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT MAINT-REPORT ASSIGN TO "FLEETMAINT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLEET-MASTER.
+       COPY CPYFLEET.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC.
+           05  TR-CODE              PIC X(3).
+               88  TR-IS-ADD        VALUE "ADD".
+               88  TR-IS-CHANGE     VALUE "CHG".
+               88  TR-IS-INQUIRE    VALUE "INQ".
+           05  TR-VIN                  PIC X(17).
+           05  TR-PLATE-NUMBER         PIC X(8).
+           05  TR-VEHICLE-CLASS        PIC X(4).
+           05  TR-FLEET-ID             PIC 9(6).
+           05  TR-CURRENT-MILEAGE      PIC 9(7).
+           05  TR-CURRENT-LOCATION     PIC X(5).
+           05  TR-MAINTENANCE-STATUS   PIC X(2).
+           05  TR-OUT-OF-SERVICE-FLAG  PIC X.
+
+       FD  MAINT-REPORT.
+       01  REPORT-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS         PIC XX.
+           88  WS-MASTER-OK         VALUE "00".
+       01  WS-TRAN-STATUS           PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-NO-MORE-TRANS     VALUE "Y".
+       01  WS-FLEET-RK              PIC 9(6).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O FLEET-MASTER
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT MAINT-REPORT
+
+           PERFORM UNTIL WS-NO-MORE-TRANS
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-NO-MORE-TRANS TO TRUE
+                   NOT AT END
+                       MOVE TR-FLEET-ID TO WS-FLEET-RK
+                       PERFORM 1000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE FLEET-MASTER TRANSACTION-FILE MAINT-REPORT
+           GOBACK.
+
+       1000-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-IS-ADD
+                   PERFORM 2000-ADD-VEHICLE
+               WHEN TR-IS-CHANGE
+                   PERFORM 3000-CHANGE-VEHICLE
+               WHEN TR-IS-INQUIRE
+                   PERFORM 4000-INQUIRE-VEHICLE
+               WHEN OTHER
+                   PERFORM 9000-REJECT-TRANSACTION
+           END-EVALUATE.
+
+       2000-ADD-VEHICLE.
+           MOVE TR-VIN                 TO FV-VIN
+           MOVE TR-PLATE-NUMBER        TO FV-PLATE-NUMBER
+           MOVE TR-VEHICLE-CLASS       TO FV-VEHICLE-CLASS
+           MOVE TR-FLEET-ID            TO FV-FLEET-ID
+           MOVE TR-CURRENT-MILEAGE     TO FV-CURRENT-MILEAGE
+           MOVE TR-CURRENT-LOCATION    TO FV-CURRENT-LOCATION
+           MOVE TR-MAINTENANCE-STATUS  TO FV-MAINTENANCE-STATUS
+           MOVE TR-OUT-OF-SERVICE-FLAG TO FV-OUT-OF-SERVICE-FLAG
+           WRITE FLEET-VEHICLE-REC
+           MOVE SPACES TO REPORT-LINE
+           IF WS-MASTER-OK
+               STRING "ADD OK: " FV-VIN
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "ADD FAILED: " FV-VIN " STATUS " WS-MASTER-STATUS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       3000-CHANGE-VEHICLE.
+           READ FLEET-MASTER
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE TR-PLATE-NUMBER        TO FV-PLATE-NUMBER
+                   MOVE TR-VEHICLE-CLASS       TO FV-VEHICLE-CLASS
+                   MOVE TR-CURRENT-MILEAGE     TO FV-CURRENT-MILEAGE
+                   MOVE TR-CURRENT-LOCATION    TO FV-CURRENT-LOCATION
+                   MOVE TR-MAINTENANCE-STATUS  TO FV-MAINTENANCE-STATUS
+                   MOVE TR-OUT-OF-SERVICE-FLAG TO
+                       FV-OUT-OF-SERVICE-FLAG
+                   REWRITE FLEET-VEHICLE-REC
+           END-READ
+           MOVE SPACES TO REPORT-LINE
+           IF WS-MASTER-OK
+               STRING "CHANGE OK: " FV-VIN
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "CHANGE FAILED, NOT FOUND: " TR-FLEET-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       4000-INQUIRE-VEHICLE.
+           READ FLEET-MASTER
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE SPACES TO REPORT-LINE
+           IF WS-MASTER-OK
+               STRING "INQUIRY: " FV-VIN "  CLASS " FV-VEHICLE-CLASS
+                   "  MILES " FV-CURRENT-MILEAGE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "INQUIRY FAILED, NOT FOUND: " TR-FLEET-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       9000-REJECT-TRANSACTION.
+           MOVE SPACES TO REPORT-LINE
+           STRING "REJECTED, UNKNOWN TRAN CODE: " TR-CODE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       END PROGRAM FLEET-MAINT.
