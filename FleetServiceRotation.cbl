@@ -0,0 +1,77 @@
+      *****************************************************************
+      * Reads the full fleet list, uses the same MOD-based evenness
+      * test as IsEven (Es_PAR.cbl) against each vehicle's fleet ID
+      * to assign it to the odd-day or even-day maintenance rotation,
+      * and writes the resulting service-rotation schedule file.
+      * Replaces the manual spreadsheet assignment.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLEET-SERVICE-ROTATION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLEET-FILE ASSIGN TO "FLEETMST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-FLEET-RK
+               FILE STATUS IS WS-FLEET-STATUS.
+           SELECT ROTATION-FILE ASSIGN TO "SVCROTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROTATION-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLEET-FILE.
+       COPY CPYFLEET.
+
+       FD  ROTATION-FILE.
+       01  ROTATION-LINE           PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLEET-STATUS         PIC XX.
+       01  WS-ROTATION-STATUS      PIC XX.
+       01  WS-FLEET-RK             PIC 9(6).
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-NO-MORE-VEHICLES VALUE "Y".
+      * Must match IsEven's own LINKAGE picture (Es_PAR.cbl) exactly -
+      * it's called by reference, and a narrower field here lets IsEven
+      * read past the end of it into whatever follows in storage.
+       01  WS-ROTATION-KEY         PIC S9(10)V9(2).
+       01  WS-IS-EVEN-RESULT       PIC 9.
+       01  WS-ROTATION-DAY         PIC X(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT FLEET-FILE
+           OPEN OUTPUT ROTATION-FILE
+           MOVE 1 TO WS-FLEET-RK
+
+           PERFORM UNTIL WS-NO-MORE-VEHICLES
+               READ FLEET-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-MORE-VEHICLES TO TRUE
+                   NOT AT END
+                       PERFORM 1000-ASSIGN-ROTATION-DAY
+               END-READ
+           END-PERFORM
+
+           CLOSE FLEET-FILE ROTATION-FILE
+           GOBACK.
+
+       1000-ASSIGN-ROTATION-DAY.
+      * FV-PLATE-NUMBER is free-text and not guaranteed numeric;
+      * FV-FLEET-ID is the assigned sequence number (and relative
+      * key), so it is the reliable numeric value to split on.
+           MOVE FV-FLEET-ID TO WS-ROTATION-KEY
+           CALL "IsEven" USING WS-ROTATION-KEY WS-IS-EVEN-RESULT
+           IF WS-IS-EVEN-RESULT = 1
+               MOVE "EVEN" TO WS-ROTATION-DAY
+           ELSE
+               MOVE "ODD " TO WS-ROTATION-DAY
+           END-IF
+
+           MOVE SPACES TO ROTATION-LINE
+           STRING FV-VIN "  " FV-PLATE-NUMBER "  " WS-ROTATION-DAY
+               DELIMITED BY SIZE INTO ROTATION-LINE
+           WRITE ROTATION-LINE.
+
+       END PROGRAM FLEET-SERVICE-ROTATION.
