@@ -0,0 +1,164 @@
+      *****************************************************************
+      * Weekly fleet utilization summary: counts vehicles in service
+      * per class off the fleet master file, sums rented-days per
+      * class off the rental-agreements file, and reports a
+      * utilization rate (days rented vs. days available for a
+      * 7-day week) by vehicle class.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLEET-UTILIZATION-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLEET-MASTER ASSIGN TO "FLEETMST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-FLEET-RK
+               FILE STATUS IS WS-FLEET-STATUS.
+           SELECT AGREEMENT-FILE ASSIGN TO "AGREEMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGREEMENT-STATUS.
+           SELECT UTILIZATION-REPORT ASSIGN TO "UTILIZATION.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLEET-MASTER.
+       COPY CPYFLEET.
+
+       FD  AGREEMENT-FILE.
+       COPY CPYRENTA.
+
+       FD  UTILIZATION-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLEET-STATUS          PIC XX.
+           88  WS-FLEET-EOF         VALUE "10".
+       01  WS-AGREEMENT-STATUS      PIC XX.
+           88  WS-AGREEMENT-EOF     VALUE "10".
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-FLEET-RK              PIC 9(6).
+       01  WS-DAYS-IN-WEEK          PIC 9(2) VALUE 7.
+
+      * Per-class vehicle-available and rented-day accumulators, same
+      * fixed 4-class table layout used throughout this system
+      * (RENTAL-CAR-COST's rate table, RENTAL-CAR-COST-TAX's rate
+      * table, etc.)
+       01  WS-CLASS-TABLE.
+           05  WS-CLASS-ENTRY OCCURS 4 TIMES INDEXED BY WS-CLASS-IDX.
+               10  WS-CLASS-NAME         PIC X(4).
+               10  WS-CLASS-VEHICLES     PIC 9(5).
+               10  WS-CLASS-DAYS-RENTED  PIC 9(8).
+       01  WS-DAYS-AVAILABLE             PIC 9(8).
+
+      * AGREEMENTS' own stored RA-DAYS is never persisted back to disk
+      * by the invoicing run (it only updates the in-memory record of
+      * an input-only file), so days rented is computed here the same
+      * way RENTAL-INVOICE-RUN and REPRICE-RECALC-BATCH derive it.
+       01  WS-AGREEMENT-DAYS             PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE "ECON" TO WS-CLASS-NAME(1)
+           MOVE "COMP" TO WS-CLASS-NAME(2)
+           MOVE "SUV " TO WS-CLASS-NAME(3)
+           MOVE "VAN " TO WS-CLASS-NAME(4)
+           MOVE ZERO TO WS-CLASS-VEHICLES(1) WS-CLASS-VEHICLES(2)
+               WS-CLASS-VEHICLES(3) WS-CLASS-VEHICLES(4)
+               WS-CLASS-DAYS-RENTED(1) WS-CLASS-DAYS-RENTED(2)
+               WS-CLASS-DAYS-RENTED(3) WS-CLASS-DAYS-RENTED(4)
+
+           PERFORM 1000-COUNT-FLEET-VEHICLES
+           PERFORM 2000-SUM-RENTED-DAYS
+           PERFORM 3000-PRINT-REPORT
+           GOBACK.
+
+       1000-COUNT-FLEET-VEHICLES.
+           OPEN INPUT FLEET-MASTER
+           MOVE 1 TO WS-FLEET-RK
+           PERFORM UNTIL WS-FLEET-EOF
+               READ FLEET-MASTER NEXT RECORD
+                   AT END
+                       SET WS-FLEET-EOF TO TRUE
+                   NOT AT END
+                       IF FV-IN-SERVICE
+                           PERFORM 1100-TALLY-ONE-VEHICLE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FLEET-MASTER.
+
+       1100-TALLY-ONE-VEHICLE.
+           SET WS-CLASS-IDX TO 1
+           SEARCH WS-CLASS-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CLASS-NAME(WS-CLASS-IDX) = FV-VEHICLE-CLASS
+                   ADD 1 TO WS-CLASS-VEHICLES(WS-CLASS-IDX)
+           END-SEARCH.
+
+       2000-SUM-RENTED-DAYS.
+           OPEN INPUT AGREEMENT-FILE
+           PERFORM UNTIL WS-AGREEMENT-EOF
+               READ AGREEMENT-FILE
+                   AT END
+                       SET WS-AGREEMENT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-TALLY-ONE-AGREEMENT
+               END-READ
+           END-PERFORM
+           CLOSE AGREEMENT-FILE.
+
+       2100-TALLY-ONE-AGREEMENT.
+           COMPUTE WS-AGREEMENT-DAYS =
+               FUNCTION INTEGER-OF-DATE(RA-RETURN-DATE-DUE)
+               - FUNCTION INTEGER-OF-DATE(RA-PICKUP-DATE)
+           IF WS-AGREEMENT-DAYS < 1
+               MOVE 1 TO WS-AGREEMENT-DAYS
+           END-IF
+
+           SET WS-CLASS-IDX TO 1
+           SEARCH WS-CLASS-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CLASS-NAME(WS-CLASS-IDX) = RA-VEHICLE-CLASS
+                   ADD WS-AGREEMENT-DAYS
+                       TO WS-CLASS-DAYS-RENTED(WS-CLASS-IDX)
+           END-SEARCH.
+
+       3000-PRINT-REPORT.
+           OPEN OUTPUT UTILIZATION-REPORT
+           MOVE SPACES TO REPORT-LINE
+           STRING "WEEKLY FLEET UTILIZATION REPORT" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-CLASS-IDX FROM 1 BY 1 UNTIL
+                   WS-CLASS-IDX > 4
+               PERFORM 3100-PRINT-ONE-CLASS
+           END-PERFORM
+
+           CLOSE UTILIZATION-REPORT.
+
+       3100-PRINT-ONE-CLASS.
+           MOVE SPACES TO REPORT-LINE
+           IF WS-CLASS-VEHICLES(WS-CLASS-IDX) = ZERO
+               STRING "CLASS " WS-CLASS-NAME(WS-CLASS-IDX)
+                   "  NO VEHICLES IN SERVICE"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               COMPUTE WS-DAYS-AVAILABLE =
+                   WS-CLASS-VEHICLES(WS-CLASS-IDX) * WS-DAYS-IN-WEEK
+               STRING "CLASS " WS-CLASS-NAME(WS-CLASS-IDX)
+                   "  VEHICLES " WS-CLASS-VEHICLES(WS-CLASS-IDX)
+                   "  DAYS AVAILABLE " WS-DAYS-AVAILABLE
+                   "  DAYS RENTED " WS-CLASS-DAYS-RENTED(WS-CLASS-IDX)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       END PROGRAM FLEET-UTILIZATION-REPORT.
