@@ -0,0 +1,38 @@
+      *****************************************************************
+      * Charges a per-gallon-equivalent surcharge when a vehicle is
+      * returned with less fuel than it went out with. Fuel levels
+      * are tracked as a percentage of a full tank (0-100); each 10
+      * points short of the pickup level is treated as one gallon
+      * equivalent. Replaces the manual cash adjustment at the
+      * counter.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUEL-REFUEL-CHARGE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-FUEL-SHORTFALL      PIC 9(3).
+       01  WS-GALLON-EQUIVALENTS  PIC 9(3).
+       01  WS-PER-GALLON-RATE     PIC 9(3) VALUE 8.
+
+       LINKAGE SECTION.
+       01  FUEL-LEVEL-OUT         PIC 9(2).
+       01  FUEL-LEVEL-IN          PIC 9(2).
+       01  FUEL-CHARGE            PIC 9(6).
+
+       PROCEDURE DIVISION USING FUEL-LEVEL-OUT FUEL-LEVEL-IN
+               FUEL-CHARGE.
+       0000-MAIN.
+           MOVE 0 TO FUEL-CHARGE
+           IF FUEL-LEVEL-IN < FUEL-LEVEL-OUT
+               COMPUTE WS-FUEL-SHORTFALL =
+                   FUEL-LEVEL-OUT - FUEL-LEVEL-IN
+               COMPUTE WS-GALLON-EQUIVALENTS ROUNDED =
+                   WS-FUEL-SHORTFALL / 10
+               IF WS-GALLON-EQUIVALENTS = 0 AND WS-FUEL-SHORTFALL > 0
+                   MOVE 1 TO WS-GALLON-EQUIVALENTS
+               END-IF
+               COMPUTE FUEL-CHARGE =
+                   WS-GALLON-EQUIVALENTS * WS-PER-GALLON-RATE
+           END-IF
+           GOBACK.
+       END PROGRAM FUEL-REFUEL-CHARGE.
