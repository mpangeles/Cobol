@@ -0,0 +1,95 @@
+      *****************************************************************
+      * Month-end GL extract: reads the invoice extract and the
+      * payments-received file and posts each to the general-ledger
+      * interface file our finance system's loader reads, so month-end
+      * close doesn't require manually re-keying rental revenue.
+      * Invoices post a credit to rental revenue; payments post a
+      * debit to cash.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-EXTRACT-RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-EXTRACT ASSIGN TO "INVEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVOICE-STATUS.
+           SELECT PAYMENT-FILE ASSIGN TO "PAYMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYMENT-STATUS.
+           SELECT GL-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-EXTRACT.
+       01  EXTRACT-LINE             PIC X(38).
+
+       FD  PAYMENT-FILE.
+       01  PAYMENT-LINE             PIC X(22).
+
+       FD  GL-FILE.
+       01  GL-LINE                  PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INVOICE-STATUS        PIC XX.
+       01  WS-PAYMENT-STATUS        PIC XX.
+       01  WS-GL-STATUS             PIC XX.
+       01  WS-INVOICE-EOF-SWITCH    PIC X VALUE "N".
+           88  WS-NO-MORE-INVOICES  VALUE "Y".
+       01  WS-PAYMENT-EOF-SWITCH    PIC X VALUE "N".
+           88  WS-NO-MORE-PAYMENTS  VALUE "Y".
+
+       01  WS-REVENUE-ACCOUNT       PIC X(8) VALUE "4000REV ".
+       01  WS-CASH-ACCOUNT          PIC X(8) VALUE "1000CASH".
+
+       COPY CPYINVC.
+       COPY CPYPYMT.
+       COPY CPYGLEXT.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT GL-FILE
+           PERFORM 1000-POST-INVOICES
+           PERFORM 2000-POST-PAYMENTS
+           CLOSE GL-FILE
+           GOBACK.
+
+       1000-POST-INVOICES.
+           OPEN INPUT INVOICE-EXTRACT
+           PERFORM UNTIL WS-NO-MORE-INVOICES
+               READ INVOICE-EXTRACT INTO INVOICE-EXTRACT-REC
+                   AT END
+                       SET WS-NO-MORE-INVOICES TO TRUE
+                   NOT AT END
+                       MOVE WS-REVENUE-ACCOUNT TO GL-ACCOUNT-CODE
+                       SET GL-TYPE-REVENUE TO TRUE
+                       MOVE II-AGREEMENT-NO TO GL-REFERENCE-NO
+                       MOVE II-INVOICE-TOTAL TO GL-AMOUNT
+                       SET GL-IS-CREDIT TO TRUE
+                       MOVE GL-EXTRACT-REC TO GL-LINE
+                       WRITE GL-LINE
+               END-READ
+           END-PERFORM
+           CLOSE INVOICE-EXTRACT.
+
+       2000-POST-PAYMENTS.
+           OPEN INPUT PAYMENT-FILE
+           PERFORM UNTIL WS-NO-MORE-PAYMENTS
+               READ PAYMENT-FILE INTO PAYMENT-REC
+                   AT END
+                       SET WS-NO-MORE-PAYMENTS TO TRUE
+                   NOT AT END
+                       MOVE WS-CASH-ACCOUNT TO GL-ACCOUNT-CODE
+                       SET GL-TYPE-CASH TO TRUE
+                       MOVE PY-AGREEMENT-NO TO GL-REFERENCE-NO
+                       MOVE PY-AMOUNT-RECEIVED TO GL-AMOUNT
+                       SET GL-IS-DEBIT TO TRUE
+                       MOVE GL-EXTRACT-REC TO GL-LINE
+                       WRITE GL-LINE
+               END-READ
+           END-PERFORM
+           CLOSE PAYMENT-FILE.
+
+       END PROGRAM GL-EXTRACT-RUN.
