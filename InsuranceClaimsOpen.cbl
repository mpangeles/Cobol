@@ -0,0 +1,122 @@
+      *****************************************************************
+      * Opens an insurance claim for every panel on the repair queue
+      * that came back needing repair. Claim numbers are assigned from
+      * a persisted sequence counter file (the same idea as the
+      * invoicing run's checkpoint file) so claim numbers never
+      * collide across runs.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSURANCE-CLAIMS-OPEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPAIR-QUEUE-FILE ASSIGN TO "REPAIRQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RQ-STATUS.
+           SELECT CLAIMS-FILE ASSIGN TO "CLAIMS"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CLAIM-RK
+               FILE STATUS IS WS-CLAIMS-STATUS.
+           SELECT SEQUENCE-FILE ASSIGN TO "CLAIMSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           SELECT CLAIMS-REPORT ASSIGN TO "CLAIMSOPEN.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPAIR-QUEUE-FILE.
+       01  REPAIR-QUEUE-LINE        PIC X(60).
+
+       FD  CLAIMS-FILE.
+       COPY CPYCLAIM.
+
+       FD  SEQUENCE-FILE.
+       01  SEQUENCE-LINE            PIC 9(9).
+
+       FD  CLAIMS-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RQ-STATUS             PIC XX.
+       01  WS-CLAIMS-STATUS         PIC XX.
+           88  WS-CLAIMS-OK         VALUE "00".
+       01  WS-SEQ-STATUS            PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-NO-MORE-PANELS    VALUE "Y".
+       01  WS-CLAIM-RK              PIC 9(9) VALUE ZERO.
+
+      * Flat estimated-cost-per-severity-point table; a severity-9
+      * panel is assumed total-loss level for that panel.
+       01  WS-COST-PER-POINT        PIC 9(4) VALUE 250.
+
+       COPY CPYREPQ.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-READ-SEQUENCE
+
+           OPEN INPUT REPAIR-QUEUE-FILE
+           OPEN I-O CLAIMS-FILE
+           OPEN OUTPUT CLAIMS-REPORT
+
+           PERFORM UNTIL WS-NO-MORE-PANELS
+               READ REPAIR-QUEUE-FILE INTO REPAIR-QUEUE-REC
+                   AT END
+                       SET WS-NO-MORE-PANELS TO TRUE
+                   NOT AT END
+                       IF RQ-NEEDS-REPAIR
+                           PERFORM 1000-OPEN-CLAIM
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM 0200-WRITE-SEQUENCE
+           CLOSE REPAIR-QUEUE-FILE CLAIMS-FILE CLAIMS-REPORT
+           GOBACK.
+
+       0100-READ-SEQUENCE.
+           OPEN INPUT SEQUENCE-FILE
+           IF WS-SEQ-STATUS = "00"
+               READ SEQUENCE-FILE INTO SEQUENCE-LINE
+               IF WS-SEQ-STATUS = "00"
+                   MOVE SEQUENCE-LINE TO WS-CLAIM-RK
+               END-IF
+               CLOSE SEQUENCE-FILE
+           END-IF.
+
+       0200-WRITE-SEQUENCE.
+           OPEN OUTPUT SEQUENCE-FILE
+           MOVE WS-CLAIM-RK TO SEQUENCE-LINE
+           WRITE SEQUENCE-LINE
+           CLOSE SEQUENCE-FILE.
+
+       1000-OPEN-CLAIM.
+           ADD 1 TO WS-CLAIM-RK
+           MOVE WS-CLAIM-RK TO CL-CLAIM-NO
+           MOVE RQ-AGREEMENT-NO TO CL-AGREEMENT-NO
+           MOVE RQ-VEHICLE-VIN TO CL-VEHICLE-VIN
+           MOVE RQ-PANEL-NAME TO CL-PANEL-NAME
+           COMPUTE CL-ESTIMATED-COST =
+               RQ-SEVERITY-RATING * WS-COST-PER-POINT
+           MOVE RQ-QUEUE-DATE TO CL-OPEN-DATE
+           MOVE ZERO TO CL-SETTLED-DATE
+           SET CL-STATUS-OPEN TO TRUE
+           WRITE CLAIM-REC
+           MOVE SPACES TO REPORT-LINE
+           IF WS-CLAIMS-OK
+               STRING "CLAIM " CL-CLAIM-NO " OPENED FOR AGREEMENT "
+                   CL-AGREEMENT-NO "  PANEL " CL-PANEL-NAME
+                   "  EST COST $" CL-ESTIMATED-COST
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "CLAIM OPEN FAILED FOR AGREEMENT "
+                   CL-AGREEMENT-NO "  STATUS " WS-CLAIMS-STATUS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       END PROGRAM INSURANCE-CLAIMS-OPEN.
