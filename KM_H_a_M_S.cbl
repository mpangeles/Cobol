@@ -1,18 +1,22 @@
-*The cockroach is one of the fastest insects. Write a function which takes its speed in km per hour and returns it in cm per second, rounded down to the integer (= floored).
-*For example:
-*1.08 --> 30
-*Note! The input is a Real number (actual type is language dependent) and is >= 0. The result should be an Integer.
-    IDENTIFICATION DIVISION.
+      *The cockroach is one of the fastest insects. Write a function which takes its speed in km per hour and returns it in cm per second, rounded down to the integer (= floored).
+      *For example:
+      *1.08 --> 30
+      *Note! The input is a Real number (actual type is language dependent) and is >= 0. The result should be an Integer.
+      * Widened for car-scale telematics speed readings (SPEED was
+      * PIC 9V9(2)/RESULT PIC 9(2), overflowing above ~3.5 km/h) and
+      * made the floor explicit via FUNCTION INTEGER-PART instead of
+      * relying on picture-clause truncation.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. COCKROACH-SPEED.
        DATA DIVISION.
        LINKAGE SECTION.
-       01 SPEED       PIC 9V9(2).
-       01 RESULT      PIC 9(2).
+       01 SPEED       PIC 9(3)V9(3).
+       01 RESULT      PIC 9(6).
        PROCEDURE DIVISION USING SPEED RESULT.
 
       * 1 km/h == 27.778 cm/s
-          MULTIPLY SPEED BY 27.778 GIVING RESULT
-          
-          GOBACK.
+           COMPUTE RESULT = FUNCTION INTEGER-PART(SPEED * 27.778)
 
-       END PROGRAM COCKROACH-SPEED.
\ No newline at end of file
+           GOBACK.
+
+       END PROGRAM COCKROACH-SPEED.
