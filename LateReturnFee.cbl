@@ -0,0 +1,30 @@
+      *****************************************************************
+      * Compares contracted return date to actual return date and
+      * computes a late-return fee (per-day penalty) on top of
+      * RENTAL-CAR-COST's day-rate total. Returns zero when the
+      * vehicle came back on or before the due date.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LATE-RETURN-FEE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DAYS-LATE          PIC 9(5).
+       01  WS-PER-DAY-PENALTY    PIC 9(4) VALUE 25.
+
+       LINKAGE SECTION.
+       01  RETURN-DATE-DUE       PIC 9(8).
+       01  RETURN-DATE-ACTUAL    PIC 9(8).
+       01  LATE-FEE              PIC 9(8).
+
+       PROCEDURE DIVISION USING RETURN-DATE-DUE RETURN-DATE-ACTUAL
+               LATE-FEE.
+       0000-MAIN.
+           MOVE 0 TO LATE-FEE
+           IF RETURN-DATE-ACTUAL > RETURN-DATE-DUE
+               COMPUTE WS-DAYS-LATE =
+                   FUNCTION INTEGER-OF-DATE(RETURN-DATE-ACTUAL)
+                   - FUNCTION INTEGER-OF-DATE(RETURN-DATE-DUE)
+               COMPUTE LATE-FEE = WS-DAYS-LATE * WS-PER-DAY-PENALTY
+           END-IF
+           GOBACK.
+       END PROGRAM LATE-RETURN-FEE.
