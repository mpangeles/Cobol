@@ -0,0 +1,98 @@
+      *****************************************************************
+      * Loyalty points batch: reads the finalized invoice extract from
+      * the RENTAL-CAR-COST billing run, credits each customer points
+      * at a configurable rate, and updates the running balance on the
+      * customer master file (CUSTMAST), keyed the same way
+      * CUSTOMER-MAINT keys it - relative organization by the
+      * customer's own numeric ID, since this build has no
+      * ISAM/indexed-file support.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOYALTY-POINTS-RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-EXTRACT ASSIGN TO "INVEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CUSTOMER-RK
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT LOYALTY-REPORT ASSIGN TO "LOYALTY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-EXTRACT.
+       01  EXTRACT-LINE             PIC X(38).
+
+       FD  CUSTOMER-MASTER.
+       COPY CPYCUST.
+
+       FD  LOYALTY-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC XX.
+       01  WS-MASTER-STATUS         PIC XX.
+           88  WS-MASTER-OK         VALUE "00".
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-NO-MORE-INVOICES  VALUE "Y".
+       01  WS-CUSTOMER-RK           PIC 9(9).
+
+      * 1 point for every $10 of invoice total, rounded down - the
+      * program-wide loyalty rate; change here to re-price the whole
+      * program at once.
+       01  WS-POINTS-RATE           PIC 9V999 VALUE 0.100.
+       01  WS-POINTS-EARNED         PIC 9(6).
+
+       COPY CPYINVC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT INVOICE-EXTRACT
+           OPEN I-O CUSTOMER-MASTER
+           OPEN OUTPUT LOYALTY-REPORT
+
+           PERFORM UNTIL WS-NO-MORE-INVOICES
+               READ INVOICE-EXTRACT INTO INVOICE-EXTRACT-REC
+                   AT END
+                       SET WS-NO-MORE-INVOICES TO TRUE
+                   NOT AT END
+                       PERFORM 1000-CREDIT-POINTS
+               END-READ
+           END-PERFORM
+
+           CLOSE INVOICE-EXTRACT CUSTOMER-MASTER LOYALTY-REPORT
+           GOBACK.
+
+       1000-CREDIT-POINTS.
+           COMPUTE WS-POINTS-EARNED ROUNDED =
+               II-INVOICE-TOTAL * WS-POINTS-RATE
+           MOVE FUNCTION NUMVAL(II-CUSTOMER-ID) TO WS-CUSTOMER-RK
+           READ CUSTOMER-MASTER
+               INVALID KEY CONTINUE
+           END-READ
+
+           MOVE SPACES TO REPORT-LINE
+           IF WS-MASTER-OK
+               ADD WS-POINTS-EARNED TO CM-LOYALTY-POINTS
+               REWRITE CUSTOMER-MASTER-REC
+               STRING "AGREEMENT " II-AGREEMENT-NO
+                   "  CUSTOMER " II-CUSTOMER-ID
+                   "  POINTS EARNED " WS-POINTS-EARNED
+                   "  NEW BALANCE " CM-LOYALTY-POINTS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "AGREEMENT " II-AGREEMENT-NO
+                   "  CUSTOMER " II-CUSTOMER-ID
+                   "  NOT FOUND ON CUSTOMER MASTER, POINTS NOT CREDITED"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       END PROGRAM LOYALTY-POINTS-RUN.
