@@ -0,0 +1,71 @@
+      *****************************************************************
+      * Luhn (mod-10) check-digit validator, built on the same
+      * alternating-doubling idea as Doublechar (CaracteresDuplicados
+      * .cbl), but reduced through mod-10 and compared against a
+      * checksum instead of just emitting the doubled digits. Used at
+      * intake to catch a mistyped digit in a rental agreement number
+      * or membership card number before the record gets filed.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LUHN-CHECK-DIGIT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-IDX               PIC 99.
+       01  WS-DOUBLE-FLAG       PIC X VALUE "N".
+           88  WS-DOUBLE-THIS-DIGIT  VALUE "Y".
+       01  WS-DIGIT-VALUE       PIC 9(2).
+       01  WS-SUM               PIC 9(4).
+       01  WS-NUMBER-DISPLAY    PIC X(20).
+
+       COPY CPYEXCP.
+
+       LINKAGE SECTION.
+       01  NUMBER-IN.
+           05  NUM-LENGTH       PIC 99.
+           05  NUM-DIGIT        PIC 9 OCCURS 0 TO 30 TIMES
+                                    DEPENDING ON NUM-LENGTH.
+       01  VALID-FLAG           PIC X.
+           88  NUMBER-IS-VALID      VALUE "Y".
+           88  NUMBER-IS-INVALID    VALUE "N".
+
+       PROCEDURE DIVISION USING NUMBER-IN VALID-FLAG.
+       0000-MAIN.
+           MOVE 0 TO WS-SUM
+           MOVE "N" TO WS-DOUBLE-FLAG
+
+      * Walk the digits right to left, doubling every second one
+      * (starting with the rightmost check digit itself undoubled).
+           PERFORM VARYING WS-IDX FROM NUM-LENGTH BY -1
+                   UNTIL WS-IDX < 1
+               MOVE NUM-DIGIT(WS-IDX) TO WS-DIGIT-VALUE
+               IF WS-DOUBLE-THIS-DIGIT
+                   MULTIPLY 2 BY WS-DIGIT-VALUE
+                   IF WS-DIGIT-VALUE > 9
+                       SUBTRACT 9 FROM WS-DIGIT-VALUE
+                   END-IF
+                   MOVE "N" TO WS-DOUBLE-FLAG
+               ELSE
+                   MOVE "Y" TO WS-DOUBLE-FLAG
+               END-IF
+               ADD WS-DIGIT-VALUE TO WS-SUM
+           END-PERFORM
+
+           IF FUNCTION MOD(WS-SUM, 10) = 0
+               SET NUMBER-IS-VALID TO TRUE
+           ELSE
+               SET NUMBER-IS-INVALID TO TRUE
+               MOVE SPACES TO WS-NUMBER-DISPLAY
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > NUM-LENGTH
+                   MOVE NUM-DIGIT(WS-IDX)
+                       TO WS-NUMBER-DISPLAY(WS-IDX:1)
+               END-PERFORM
+               MOVE "LUHN-CHECK-DIGIT" TO EX-SOURCE-PROGRAM
+               MOVE WS-NUMBER-DISPLAY TO EX-IDENTIFIER
+               MOVE "CHECK-DIGIT MISMATCH" TO EX-REASON
+               MOVE FUNCTION CURRENT-DATE(1:14) TO EX-TIMESTAMP
+               CALL "EXCEPTION-LOG-WRITE" USING EXCEPTION-LOG-REC
+           END-IF
+
+           GOBACK.
+       END PROGRAM LUHN-CHECK-DIGIT.
