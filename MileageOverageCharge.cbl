@@ -0,0 +1,38 @@
+      *****************************************************************
+      * Computes a mileage-overage charge from odometer-out/in
+      * readings against a per-day included-mileage allowance.
+      * Returns zero when the miles driven fall within the allowance.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MILEAGE-OVERAGE-CHARGE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MILES-DRIVEN        PIC 9(7).
+       01  WS-MILES-ALLOWED       PIC 9(7).
+       01  WS-MILES-OVER          PIC 9(7).
+       01  WS-INCLUDED-PER-DAY    PIC 9(4) VALUE 100.
+       01  WS-RATE-PER-MILE       PIC 9V99  VALUE 0.25.
+
+       LINKAGE SECTION.
+       01  ODOMETER-OUT           PIC 9(7).
+       01  ODOMETER-IN            PIC 9(7).
+       01  DAYS-RENTED            PIC 9(8).
+       01  OVERAGE-CHARGE         PIC 9(8).
+
+       PROCEDURE DIVISION USING ODOMETER-OUT ODOMETER-IN DAYS-RENTED
+               OVERAGE-CHARGE.
+       0000-MAIN.
+           MOVE 0 TO OVERAGE-CHARGE
+           IF ODOMETER-IN > ODOMETER-OUT
+               COMPUTE WS-MILES-DRIVEN = ODOMETER-IN - ODOMETER-OUT
+               COMPUTE WS-MILES-ALLOWED =
+                   DAYS-RENTED * WS-INCLUDED-PER-DAY
+               IF WS-MILES-DRIVEN > WS-MILES-ALLOWED
+                   COMPUTE WS-MILES-OVER =
+                       WS-MILES-DRIVEN - WS-MILES-ALLOWED
+                   COMPUTE OVERAGE-CHARGE ROUNDED =
+                       WS-MILES-OVER * WS-RATE-PER-MILE
+               END-IF
+           END-IF
+           GOBACK.
+       END PROGRAM MILEAGE-OVERAGE-CHARGE.
