@@ -0,0 +1,103 @@
+      *****************************************************************
+      * Given a vehicle's full per-panel return-inspection rating
+      * string (one 0-9 damage digit per panel, same idea as
+      * fakeBinary in FakeCobol.cbl), collapses each rating to a
+      * binary needs-repair flag and writes a REPAIR-QUEUE record for
+      * every panel that comes back flagged, feeding the shop's
+      * repair backlog instead of just printing a binary string.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PANEL-REPAIR-QUEUE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPAIR-QUEUE-FILE ASSIGN TO "REPAIRQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RQ-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPAIR-QUEUE-FILE.
+       01  REPAIR-QUEUE-LINE       PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RQ-STATUS            PIC XX.
+       01  WS-PANEL-IDX            PIC 99.
+       01  WS-PANEL-LIMIT          PIC 99.
+       01  WS-RESULT-CHARS         PIC X(30).
+
+       01  WS-PANEL-NAMES.
+           05  FILLER PIC X(14) VALUE "FRONT-BUMPER  ".
+           05  FILLER PIC X(14) VALUE "HOOD          ".
+           05  FILLER PIC X(14) VALUE "ROOF          ".
+           05  FILLER PIC X(14) VALUE "REAR-BUMPER   ".
+           05  FILLER PIC X(14) VALUE "LEFT-FENDER   ".
+           05  FILLER PIC X(14) VALUE "RIGHT-FENDER  ".
+           05  FILLER PIC X(14) VALUE "LEFT-DOOR     ".
+           05  FILLER PIC X(14) VALUE "RIGHT-DOOR    ".
+           05  FILLER PIC X(14) VALUE "TRUNK         ".
+           05  FILLER PIC X(14) VALUE "WINDSHIELD    ".
+       01  WS-PANEL-NAME-TABLE REDEFINES WS-PANEL-NAMES.
+           05  WS-PANEL-NAME OCCURS 10 TIMES PIC X(14).
+
+       COPY CPYREPQ.
+
+       LINKAGE SECTION.
+       01  AGREEMENT-NO            PIC X(10).
+       01  VEHICLE-VIN             PIC X(17).
+       01  INSPECTION.
+           05  INS-LENGTH          PIC 99.
+           05  INS-RATING          PIC 9 OCCURS 0 TO 30 TIMES
+                                       DEPENDING ON INS-LENGTH.
+       01  TODAYS-DATE             PIC 9(8).
+
+       PROCEDURE DIVISION USING AGREEMENT-NO VEHICLE-VIN INSPECTION
+               TODAYS-DATE.
+       0000-MAIN.
+           OPEN EXTEND REPAIR-QUEUE-FILE
+           IF WS-RQ-STATUS NOT = "00"
+               OPEN OUTPUT REPAIR-QUEUE-FILE
+           END-IF
+           MOVE SPACES TO WS-RESULT-CHARS
+
+           PERFORM VARYING WS-PANEL-IDX FROM 1 BY 1
+                   UNTIL WS-PANEL-IDX > INS-LENGTH
+               MOVE INS-RATING(WS-PANEL-IDX)
+                   TO WS-RESULT-CHARS(WS-PANEL-IDX:1)
+           END-PERFORM
+
+           INSPECT WS-RESULT-CHARS(1:INS-LENGTH)
+               CONVERTING "123456789" TO "000011111"
+
+      * WS-PANEL-NAME only has 10 named entries; cap the lookup loop
+      * there so an inspection longer than that (the INSPECTION group
+      * allows up to 30 ratings) can't index past the table.
+           IF INS-LENGTH > 10
+               MOVE 10 TO WS-PANEL-LIMIT
+           ELSE
+               MOVE INS-LENGTH TO WS-PANEL-LIMIT
+           END-IF
+
+           PERFORM VARYING WS-PANEL-IDX FROM 1 BY 1
+                   UNTIL WS-PANEL-IDX > WS-PANEL-LIMIT
+               IF WS-RESULT-CHARS(WS-PANEL-IDX:1) = "1"
+                   PERFORM 1000-WRITE-REPAIR-RECORD
+               END-IF
+           END-PERFORM
+
+           CLOSE REPAIR-QUEUE-FILE
+           GOBACK.
+
+       1000-WRITE-REPAIR-RECORD.
+           MOVE AGREEMENT-NO TO RQ-AGREEMENT-NO
+           MOVE VEHICLE-VIN TO RQ-VEHICLE-VIN
+           MOVE WS-PANEL-NAME(WS-PANEL-IDX) TO RQ-PANEL-NAME
+           MOVE INS-RATING(WS-PANEL-IDX) TO RQ-SEVERITY-RATING
+           SET RQ-NEEDS-REPAIR TO TRUE
+           MOVE TODAYS-DATE TO RQ-QUEUE-DATE
+           SET RQ-STATUS-PENDING TO TRUE
+           MOVE REPAIR-QUEUE-REC TO REPAIR-QUEUE-LINE
+           WRITE REPAIR-QUEUE-LINE
+           CALL "PARTS-REORDER-TRIGGER" USING RQ-PANEL-NAME
+               VEHICLE-VIN.
+
+       END PROGRAM PANEL-REPAIR-QUEUE.
