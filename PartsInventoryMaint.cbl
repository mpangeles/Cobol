@@ -0,0 +1,143 @@
+      *****************************************************************
+      * Parts inventory master maintenance (add/change/inquire), keyed
+      * by PT-PART-ID. Gives the parts-reorder trigger one consistent
+      * source of truth about on-hand quantity and reorder threshold
+      * per part, the same way FLEET-MAINT does for vehicles.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTS-INVENTORY-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-MASTER ASSIGN TO "PARTSINV"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-PART-RK
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "PARTSTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT MAINT-REPORT ASSIGN TO "PARTSMAINT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTS-MASTER.
+       COPY CPYPARTS.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC.
+           05  TR-CODE                  PIC X(3).
+               88  TR-IS-ADD            VALUE "ADD".
+               88  TR-IS-CHANGE         VALUE "CHG".
+               88  TR-IS-INQUIRE        VALUE "INQ".
+           05  TR-PART-ID               PIC 9(6).
+           05  TR-PART-CODE             PIC X(14).
+           05  TR-ON-HAND-QTY           PIC 9(5).
+           05  TR-REORDER-THRESHOLD     PIC 9(5).
+           05  TR-REORDER-QTY           PIC 9(5).
+
+       FD  MAINT-REPORT.
+       01  REPORT-LINE                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC XX.
+           88  WS-MASTER-OK             VALUE "00".
+       01  WS-TRAN-STATUS               PIC XX.
+       01  WS-REPORT-STATUS             PIC XX.
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88  WS-NO-MORE-TRANS         VALUE "Y".
+       01  WS-PART-RK                   PIC 9(6).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O PARTS-MASTER
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT MAINT-REPORT
+
+           PERFORM UNTIL WS-NO-MORE-TRANS
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-NO-MORE-TRANS TO TRUE
+                   NOT AT END
+                       MOVE TR-PART-ID TO WS-PART-RK
+                       PERFORM 1000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE PARTS-MASTER TRANSACTION-FILE MAINT-REPORT
+           GOBACK.
+
+       1000-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-IS-ADD
+                   PERFORM 2000-ADD-PART
+               WHEN TR-IS-CHANGE
+                   PERFORM 3000-CHANGE-PART
+               WHEN TR-IS-INQUIRE
+                   PERFORM 4000-INQUIRE-PART
+               WHEN OTHER
+                   PERFORM 9000-REJECT-TRANSACTION
+           END-EVALUATE.
+
+       2000-ADD-PART.
+           MOVE TR-PART-ID             TO PT-PART-ID
+           MOVE TR-PART-CODE           TO PT-PART-CODE
+           MOVE TR-ON-HAND-QTY         TO PT-ON-HAND-QTY
+           MOVE TR-REORDER-THRESHOLD   TO PT-REORDER-THRESHOLD
+           MOVE TR-REORDER-QTY         TO PT-REORDER-QTY
+           WRITE PARTS-INVENTORY-REC
+           MOVE SPACES TO REPORT-LINE
+           IF WS-MASTER-OK
+               STRING "ADD OK: " PT-PART-CODE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "ADD FAILED: " PT-PART-CODE
+                   " STATUS " WS-MASTER-STATUS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       3000-CHANGE-PART.
+           READ PARTS-MASTER
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE TR-PART-CODE         TO PT-PART-CODE
+                   MOVE TR-ON-HAND-QTY       TO PT-ON-HAND-QTY
+                   MOVE TR-REORDER-THRESHOLD TO PT-REORDER-THRESHOLD
+                   MOVE TR-REORDER-QTY       TO PT-REORDER-QTY
+                   REWRITE PARTS-INVENTORY-REC
+           END-READ
+           MOVE SPACES TO REPORT-LINE
+           IF WS-MASTER-OK
+               STRING "CHANGE OK: " PT-PART-CODE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "CHANGE FAILED, NOT FOUND: " TR-PART-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       4000-INQUIRE-PART.
+           READ PARTS-MASTER
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE SPACES TO REPORT-LINE
+           IF WS-MASTER-OK
+               STRING "INQUIRY: " PT-PART-CODE
+                   "  ON HAND " PT-ON-HAND-QTY
+                   "  THRESHOLD " PT-REORDER-THRESHOLD
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "INQUIRY FAILED, NOT FOUND: " TR-PART-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       9000-REJECT-TRANSACTION.
+           MOVE SPACES TO REPORT-LINE
+           STRING "REJECTED, UNKNOWN TRAN CODE: " TR-CODE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       END PROGRAM PARTS-INVENTORY-MAINT.
