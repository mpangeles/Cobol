@@ -0,0 +1,91 @@
+      *****************************************************************
+      * Called by PANEL-REPAIR-QUEUE for every panel repair it queues.
+      * Looks up the matching part in the parts-inventory master by
+      * part code, decrements its on-hand quantity by the one unit the
+      * repair consumes, and auto-generates a reorder record if that
+      * leaves on-hand below the part's reorder threshold.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTS-REORDER-TRIGGER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-MASTER ASSIGN TO "PARTSINV"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-PART-RK
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT REORDER-FILE ASSIGN TO "PARTSREORDER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTS-MASTER.
+       COPY CPYPARTS.
+
+       FD  REORDER-FILE.
+       01  REORDER-LINE             PIC X(57).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS         PIC XX.
+           88  WS-MASTER-EOF        VALUE "10".
+       01  WS-REORDER-STATUS        PIC XX.
+       01  WS-PART-RK               PIC 9(6).
+       01  WS-PART-FOUND            PIC X VALUE "N".
+           88  WS-PART-WAS-FOUND    VALUE "Y".
+
+       COPY CPYREORD.
+
+       LINKAGE SECTION.
+       01  PART-CODE                PIC X(14).
+       01  VEHICLE-VIN              PIC X(17).
+
+       PROCEDURE DIVISION USING PART-CODE VEHICLE-VIN.
+       0000-MAIN.
+           OPEN I-O PARTS-MASTER
+           IF WS-MASTER-STATUS = "00"
+               PERFORM 1000-FIND-AND-DECREMENT-PART
+               CLOSE PARTS-MASTER
+           END-IF
+           GOBACK.
+
+       1000-FIND-AND-DECREMENT-PART.
+           MOVE 1 TO WS-PART-RK
+           PERFORM UNTIL WS-MASTER-EOF OR WS-PART-WAS-FOUND
+               READ PARTS-MASTER NEXT RECORD
+                   AT END
+                       SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       IF PT-PART-CODE = PART-CODE
+                           SET WS-PART-WAS-FOUND TO TRUE
+                           PERFORM 2000-DECREMENT-AND-CHECK
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2000-DECREMENT-AND-CHECK.
+           IF PT-ON-HAND-QTY > 0
+               SUBTRACT 1 FROM PT-ON-HAND-QTY
+           END-IF
+           REWRITE PARTS-INVENTORY-REC
+
+           IF PT-ON-HAND-QTY < PT-REORDER-THRESHOLD
+               MOVE PT-PART-CODE TO PR-PART-CODE
+               MOVE VEHICLE-VIN TO PR-TRIGGERING-VIN
+               MOVE PT-ON-HAND-QTY TO PR-ON-HAND-QTY
+               MOVE PT-REORDER-QTY TO PR-REORDER-QTY
+               MOVE FUNCTION CURRENT-DATE(1:14) TO PR-TRIGGER-TIMESTAMP
+               PERFORM 3000-WRITE-REORDER-RECORD
+           END-IF.
+
+       3000-WRITE-REORDER-RECORD.
+           OPEN EXTEND REORDER-FILE
+           IF WS-REORDER-STATUS NOT = "00"
+               OPEN OUTPUT REORDER-FILE
+           END-IF
+           MOVE PARTS-REORDER-REC TO REORDER-LINE
+           WRITE REORDER-LINE
+           CLOSE REORDER-FILE.
+
+       END PROGRAM PARTS-REORDER-TRIGGER.
