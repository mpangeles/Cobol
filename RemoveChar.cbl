@@ -1,21 +1,37 @@
        identification division.
        program-id. removeChar.
        data division.
+       working-storage section.
+       copy CPYEXCP.
 
        linkage section.
        01  str.
            05 s-length     pic 9(2).
-           05 s-char       pic x occurs 2 to 20 times 
+           05 s-char       pic x occurs 2 to 20 times
                                   depending on s-length.
        01  result.
            05 res-length   pic 9(2).
-           05 res          pic x occurs 0 to 20 times 
+           05 res          pic x occurs 0 to 20 times
                                  depending on res-length.
-      
-       procedure division using str result.
-      
+       01  status-flag     pic x.
+           88  status-ok       value "Y".
+           88  status-too-short value "N".
+
+       procedure division using str result status-flag.
+
           initialize result
-          compute res-length = s-length - 2
-          move str(4:) to result(3:)
+          if s-length < 4
+             set status-too-short to true
+             move zero to res-length
+             move "REMOVECHAR" to ex-source-program
+             move str(3:s-length) to ex-identifier
+             move "INPUT SHORTER THAN 4 CHARACTERS" to ex-reason
+             move function current-date(1:14) to ex-timestamp
+             call "EXCEPTION-LOG-WRITE" using exception-log-rec
+          else
+             set status-ok to true
+             compute res-length = s-length - 2
+             move str(4:) to result(3:)
+          end-if
           goback.
-       end program removeChar.
\ No newline at end of file
+       end program removeChar.
