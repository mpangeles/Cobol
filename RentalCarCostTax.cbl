@@ -0,0 +1,41 @@
+      *****************************************************************
+      * Companion to RENTAL-CAR-COST: applies jurisdiction sales tax,
+      * looked up by rental location, to a whole-dollar rental amount
+      * and returns the collectible total at cents precision.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENTAL-CAR-COST-TAX.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Tax rate, in percent to 3 decimals, by pickup location. The
+      * first entry is also the fallback rate for an unknown location.
+       01 WS-TAX-TABLE-VALUES.
+           05 FILLER PIC X(9) VALUE "JFK  7250".
+           05 FILLER PIC X(9) VALUE "LAX  9500".
+           05 FILLER PIC X(9) VALUE "ORD  9750".
+           05 FILLER PIC X(9) VALUE "MIA  7000".
+       01 WS-TAX-TABLE REDEFINES WS-TAX-TABLE-VALUES.
+           05 WS-TAX-ENTRY OCCURS 4 TIMES INDEXED BY WS-TAX-IDX.
+               10 WS-TAX-LOCATION  PIC X(5).
+               10 WS-TAX-RATE      PIC 9V999.
+       01 WS-JURISDICTION-RATE    PIC 9V999.
+
+       LINKAGE SECTION.
+       01 BASE-AMOUNT         PIC 9(10).
+       01 LOCATION-CODE       PIC X(5).
+       01 TOTAL-WITH-TAX      PIC 9(8)V99.
+       PROCEDURE DIVISION USING BASE-AMOUNT LOCATION-CODE
+               TOTAL-WITH-TAX.
+           SET WS-TAX-IDX TO 1
+           SEARCH WS-TAX-ENTRY
+               AT END
+                   MOVE WS-TAX-RATE(1) TO WS-JURISDICTION-RATE
+               WHEN WS-TAX-LOCATION(WS-TAX-IDX) = LOCATION-CODE
+                   MOVE WS-TAX-RATE(WS-TAX-IDX) TO WS-JURISDICTION-RATE
+           END-SEARCH
+
+           COMPUTE TOTAL-WITH-TAX ROUNDED =
+               BASE-AMOUNT * (1 + WS-JURISDICTION-RATE / 100)
+
+           GOBACK.
+       END PROGRAM RENTAL-CAR-COST-TAX.
