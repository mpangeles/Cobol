@@ -0,0 +1,45 @@
+      *****************************************************************
+      * Online rental-cost inquiry transaction: given a vehicle class,
+      * pickup date, day count, discount code, and add-on flags,
+      * returns a full pricing breakdown (day rate, discount, waiver,
+      * add-ons, grand total) so a prospective renter can preview a
+      * price before any agreement is created. Reuses the same pricing
+      * subprograms the invoicing batch calls, so a quoted price and a
+      * billed price are always computed the same way.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENTAL-COST-INQUIRY.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * RENTAL-CAR-COST logs every call to the audit journal keyed by
+      * agreement number; a preview has no agreement yet, so it is
+      * logged under this placeholder number rather than a real one.
+       01  WS-PREVIEW-AGREEMENT-NO   PIC X(10) VALUE "PREVIEW".
+
+       LINKAGE SECTION.
+       COPY CPYINQ.
+
+       PROCEDURE DIVISION USING INQUIRY-COMM-AREA.
+       0000-MAIN.
+           MOVE 0 TO INQ-DAY-RATE-TOTAL INQ-WAIVER-CHARGE
+               INQ-GPS-CHARGE INQ-CHILD-SEAT-CHARGE
+               INQ-SKI-RACK-CHARGE INQ-GRAND-TOTAL
+
+           CALL "RENTAL-CAR-COST" USING INQ-DAYS INQ-VEHICLE-CLASS
+               INQ-PICKUP-DATE WS-PREVIEW-AGREEMENT-NO
+               INQ-DISCOUNT-CODE INQ-DAY-RATE-TOTAL
+
+           CALL "DAMAGE-WAIVER-CHARGE" USING INQ-DAYS
+               INQ-DAMAGE-WAIVER-FLAG INQ-WAIVER-CHARGE
+
+           CALL "EQUIPMENT-ADD-ON-CHARGE" USING INQ-DAYS
+               INQ-GPS-FLAG INQ-CHILD-SEAT-FLAG INQ-SKI-RACK-FLAG
+               INQ-GPS-CHARGE INQ-CHILD-SEAT-CHARGE
+               INQ-SKI-RACK-CHARGE
+
+           COMPUTE INQ-GRAND-TOTAL = INQ-DAY-RATE-TOTAL
+               + INQ-WAIVER-CHARGE + INQ-GPS-CHARGE
+               + INQ-CHILD-SEAT-CHARGE + INQ-SKI-RACK-CHARGE
+
+           GOBACK.
+       END PROGRAM RENTAL-COST-INQUIRY.
