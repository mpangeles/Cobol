@@ -0,0 +1,241 @@
+      *****************************************************************
+      * Reads the rental-agreements file, prices each agreement by
+      * calling RENTAL-CAR-COST, and prints a per-agreement invoice
+      * with a subtotal and a grand total for the run.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENTAL-INVOICE-RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGREEMENT-FILE ASSIGN TO "AGREEMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGREEMENT-STATUS.
+           SELECT INVOICE-REPORT ASSIGN TO "INVOICES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "INVCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT INVOICE-EXTRACT ASSIGN TO "INVEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGREEMENT-FILE.
+       COPY CPYRENTA.
+
+       FD  INVOICE-REPORT.
+       01  REPORT-LINE             PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE         PIC X(10).
+
+       FD  INVOICE-EXTRACT.
+       01  EXTRACT-LINE            PIC X(38).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGREEMENT-STATUS     PIC XX.
+           88  WS-AGREEMENT-OK     VALUE "00".
+           88  WS-AGREEMENT-EOF    VALUE "10".
+       01  WS-REPORT-STATUS        PIC XX.
+       01  WS-CHECKPOINT-STATUS    PIC XX.
+       01  WS-EXTRACT-STATUS       PIC XX.
+
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-NO-MORE-AGREEMENTS VALUE "Y".
+
+      * Checkpoint/restart: on startup, the last agreement number
+      * successfully invoiced (if any) is read from the checkpoint
+      * file. Agreements up through and including that one are
+      * skipped, so a rerun after an abend resumes instead of
+      * reprocessing (and double-billing) everything from the top.
+       01  WS-RESTART-AGREEMENT    PIC X(10) VALUE SPACES.
+       01  WS-SKIP-SWITCH          PIC X VALUE "N".
+           88  WS-STILL-SKIPPING   VALUE "Y".
+
+       01  WS-DAYS                 PIC 9(8).
+       01  WS-LINE-TOTAL           PIC 9(10).
+       01  WS-LINE-TOTAL-TAX       PIC 9(8)V99.
+       01  WS-GRAND-TOTAL          PIC 9(12).
+       01  WS-GRAND-TOTAL-TAX      PIC 9(10)V99.
+       01  WS-AGREEMENT-COUNT      PIC 9(7).
+       01  WS-WAIVER-TEXT          PIC X(5).
+       01  WS-LATE-FEE             PIC 9(8).
+       01  WS-WAIVER-CHARGE        PIC 9(8).
+       01  WS-FUEL-CHARGE          PIC 9(6).
+       01  WS-DROPOFF-CHARGE       PIC 9(6).
+       01  WS-MILEAGE-CHARGE       PIC 9(8).
+       01  WS-GPS-CHARGE           PIC 9(6).
+       01  WS-CHILD-SEAT-CHARGE    PIC 9(6).
+       01  WS-SKI-RACK-CHARGE      PIC 9(6).
+       01  WS-AUTH-TEXT            PIC X(8).
+       01  WS-CONVERTED-AMOUNT     PIC 9(10)V99.
+       01  WS-CURRENCY-CODE        PIC X(3).
+
+       COPY CPYINVC.
+       COPY CPYCCAUTH.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-READ-CHECKPOINT
+
+           OPEN INPUT AGREEMENT-FILE
+           OPEN OUTPUT INVOICE-REPORT
+           OPEN OUTPUT INVOICE-EXTRACT
+           MOVE ZERO TO WS-GRAND-TOTAL WS-GRAND-TOTAL-TAX
+               WS-AGREEMENT-COUNT
+           PERFORM 1000-HEADER
+
+           PERFORM UNTIL WS-NO-MORE-AGREEMENTS
+               READ AGREEMENT-FILE
+                   AT END
+                       SET WS-NO-MORE-AGREEMENTS TO TRUE
+                   NOT AT END
+                       IF WS-STILL-SKIPPING
+                           PERFORM 0200-CHECK-RESUME-POINT
+                       ELSE
+                           PERFORM 2000-PRICE-AGREEMENT
+                           PERFORM 0300-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM 3000-TRAILER
+           CLOSE AGREEMENT-FILE INVOICE-REPORT INVOICE-EXTRACT
+           GOBACK.
+
+       0100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO WS-RESTART-AGREEMENT
+               IF WS-CHECKPOINT-STATUS = "00"
+                   SET WS-STILL-SKIPPING TO TRUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0200-CHECK-RESUME-POINT.
+           IF RA-AGREEMENT-NO = WS-RESTART-AGREEMENT
+               MOVE "N" TO WS-SKIP-SWITCH
+           END-IF.
+
+       0300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE RA-AGREEMENT-NO TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       1000-HEADER.
+           MOVE SPACES TO REPORT-LINE
+           STRING "RENTAL CAR INVOICE RUN" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRICE-AGREEMENT.
+           COMPUTE WS-DAYS =
+               FUNCTION INTEGER-OF-DATE(RA-RETURN-DATE-DUE)
+               - FUNCTION INTEGER-OF-DATE(RA-PICKUP-DATE)
+           IF WS-DAYS < 1
+               MOVE 1 TO WS-DAYS
+           END-IF
+
+           CALL "RENTAL-CAR-COST" USING WS-DAYS RA-VEHICLE-CLASS
+               RA-PICKUP-DATE RA-AGREEMENT-NO RA-DISCOUNT-CODE
+               WS-LINE-TOTAL
+           CALL "LATE-RETURN-FEE" USING RA-RETURN-DATE-DUE
+               RA-RETURN-DATE-ACTUAL WS-LATE-FEE
+           ADD WS-LATE-FEE TO WS-LINE-TOTAL
+
+           CALL "DAMAGE-WAIVER-CHARGE" USING WS-DAYS
+               RA-DAMAGE-WAIVER-FLAG WS-WAIVER-CHARGE
+           ADD WS-WAIVER-CHARGE TO WS-LINE-TOTAL
+
+           CALL "FUEL-REFUEL-CHARGE" USING RA-FUEL-LEVEL-OUT
+               RA-FUEL-LEVEL-IN WS-FUEL-CHARGE
+           ADD WS-FUEL-CHARGE TO WS-LINE-TOTAL
+
+           CALL "DROP-OFF-FEE" USING RA-PICKUP-LOCATION
+               RA-RETURN-LOCATION WS-DROPOFF-CHARGE
+           ADD WS-DROPOFF-CHARGE TO WS-LINE-TOTAL
+
+           CALL "MILEAGE-OVERAGE-CHARGE" USING RA-ODOMETER-OUT
+               RA-ODOMETER-IN WS-DAYS WS-MILEAGE-CHARGE
+           ADD WS-MILEAGE-CHARGE TO WS-LINE-TOTAL
+
+           CALL "EQUIPMENT-ADD-ON-CHARGE" USING WS-DAYS RA-GPS-FLAG
+               RA-CHILD-SEAT-FLAG RA-SKI-RACK-FLAG WS-GPS-CHARGE
+               WS-CHILD-SEAT-CHARGE WS-SKI-RACK-CHARGE
+           ADD WS-GPS-CHARGE WS-CHILD-SEAT-CHARGE WS-SKI-RACK-CHARGE
+               TO WS-LINE-TOTAL
+
+           CALL "RENTAL-CAR-COST-TAX" USING WS-LINE-TOTAL
+               RA-PICKUP-LOCATION WS-LINE-TOTAL-TAX
+
+           CALL "CURRENCY-CONVERSION" USING WS-LINE-TOTAL-TAX
+               RA-PICKUP-LOCATION WS-CONVERTED-AMOUNT
+               WS-CURRENCY-CODE
+
+           MOVE RA-AGREEMENT-NO TO CC-AGREEMENT-NO
+           MOVE RA-CARD-NUMBER TO CC-CARD-NUMBER
+           MOVE WS-LINE-TOTAL-TAX TO CC-AMOUNT
+           CALL "CREDIT-CARD-AUTH" USING CC-COMM-AREA
+           IF CC-APPROVED
+               MOVE "APPROVED" TO WS-AUTH-TEXT
+               ADD WS-LINE-TOTAL TO WS-GRAND-TOTAL
+               ADD WS-LINE-TOTAL-TAX TO WS-GRAND-TOTAL-TAX
+
+               MOVE RA-AGREEMENT-NO TO II-AGREEMENT-NO
+               MOVE RA-CUSTOMER-ID TO II-CUSTOMER-ID
+               MOVE WS-LINE-TOTAL-TAX TO II-INVOICE-TOTAL
+               MOVE RA-AGENT-ID TO II-AGENT-ID
+               MOVE INVOICE-EXTRACT-REC TO EXTRACT-LINE
+               WRITE EXTRACT-LINE
+           ELSE
+               MOVE "DECLINED" TO WS-AUTH-TEXT
+           END-IF
+           ADD 1 TO WS-AGREEMENT-COUNT
+
+           CALL "FLAG-FORMATTER" USING RA-DAMAGE-WAIVER-FLAG
+               WS-WAIVER-TEXT
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "AGREEMENT " RA-AGREEMENT-NO
+               "  CUSTOMER " RA-CUSTOMER-NAME
+               "  DAYS " WS-DAYS
+               "  PRETAX TOTAL $" WS-LINE-TOTAL
+               "  LATE FEE $" WS-LATE-FEE
+               "  WAIVER CHG $" WS-WAIVER-CHARGE
+               "  FUEL CHG $" WS-FUEL-CHARGE
+               "  DROPOFF $" WS-DROPOFF-CHARGE
+               "  MILEAGE $" WS-MILEAGE-CHARGE
+               "  GPS $" WS-GPS-CHARGE
+               "  CHILD SEAT $" WS-CHILD-SEAT-CHARGE
+               "  SKI RACK $" WS-SKI-RACK-CHARGE
+               "  WITH TAX $" WS-LINE-TOTAL-TAX
+               "  WAIVER " WS-WAIVER-TEXT
+               "  CARD AUTH " WS-AUTH-TEXT
+               "  LOCAL " WS-CONVERTED-AMOUNT " " WS-CURRENCY-CODE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3000-TRAILER.
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "AGREEMENTS PROCESSED: " WS-AGREEMENT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "GRAND TOTAL: $" WS-GRAND-TOTAL
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "GRAND TOTAL WITH TAX: $" WS-GRAND-TOTAL-TAX
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       END PROGRAM RENTAL-INVOICE-RUN.
