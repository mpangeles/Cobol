@@ -0,0 +1,223 @@
+      *****************************************************************
+      * Reprice/recalculation batch, run after a rate correction in
+      * RENTAL-CAR-COST's effective-dated rate table. Re-prices every
+      * closed agreement's base day-rate charge against the rate table
+      * as it stands today and reports the difference against what was
+      * originally invoiced, so a pricing correction can be reconciled
+      * without re-running the whole invoicing batch. Checkpoint/
+      * restart works exactly like RENTAL-INVOICE-RUN's: the last
+      * agreement number repriced is saved after each one, so a rerun
+      * after an abend resumes instead of reprocessing from the top.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPRICE-RECALC-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGREEMENT-FILE ASSIGN TO "AGREEMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGREEMENT-STATUS.
+           SELECT INVOICE-EXTRACT ASSIGN TO "INVEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVOICE-STATUS.
+           SELECT REPRICE-REPORT ASSIGN TO "REPRICE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "RPRCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGREEMENT-FILE.
+       COPY CPYRENTA.
+
+       FD  INVOICE-EXTRACT.
+       01  EXTRACT-LINE             PIC X(38).
+
+       FD  REPRICE-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE          PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGREEMENT-STATUS      PIC XX.
+           88  WS-AGREEMENT-EOF     VALUE "10".
+       01  WS-INVOICE-STATUS        PIC XX.
+           88  WS-INVOICE-EOF       VALUE "10".
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-CHECKPOINT-STATUS     PIC XX.
+
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-NO-MORE-AGREEMENTS VALUE "Y".
+
+      * Checkpoint/restart, same pattern as RENTAL-INVOICE-RUN.
+       01  WS-RESTART-AGREEMENT     PIC X(10) VALUE SPACES.
+       01  WS-SKIP-SWITCH           PIC X VALUE "N".
+           88  WS-STILL-SKIPPING    VALUE "Y".
+
+      * Original invoiced amounts, loaded once into a SEARCH table
+      * keyed by agreement number (same idiom as CASH-RECONCILIATION).
+       01  WS-INVOICE-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-INVOICE-TABLE.
+           05  WS-INV-ENTRY OCCURS 2000 TIMES INDEXED BY WS-INV-IDX.
+               10  WS-INV-AGREEMENT-NO  PIC X(10).
+               10  WS-INV-TOTAL         PIC 9(10)V99.
+
+       01  WS-DAYS                  PIC 9(8).
+       01  WS-NEW-LINE-TOTAL        PIC 9(10).
+       01  WS-NEW-TOTAL-TAX         PIC 9(8)V99.
+       01  WS-OLD-TOTAL             PIC 9(10)V99.
+       01  WS-DIFFERENCE            PIC S9(10)V99.
+       01  WS-DIFF-DISPLAY          PIC -(10)9.99.
+       01  WS-REPRICED-COUNT        PIC 9(7) VALUE ZERO.
+       01  WS-LATE-FEE              PIC 9(8).
+       01  WS-WAIVER-CHARGE         PIC 9(8).
+       01  WS-FUEL-CHARGE           PIC 9(6).
+       01  WS-DROPOFF-CHARGE        PIC 9(6).
+       01  WS-MILEAGE-CHARGE        PIC 9(8).
+       01  WS-GPS-CHARGE            PIC 9(6).
+       01  WS-CHILD-SEAT-CHARGE     PIC 9(6).
+       01  WS-SKI-RACK-CHARGE       PIC 9(6).
+
+       COPY CPYINVC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-READ-CHECKPOINT
+           OPEN OUTPUT REPRICE-REPORT
+           MOVE SPACES TO REPORT-LINE
+           STRING "REPRICE / RECALCULATION BATCH" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM 1000-LOAD-ORIGINAL-INVOICES
+
+           OPEN INPUT AGREEMENT-FILE
+           PERFORM UNTIL WS-NO-MORE-AGREEMENTS
+               READ AGREEMENT-FILE
+                   AT END
+                       SET WS-NO-MORE-AGREEMENTS TO TRUE
+                   NOT AT END
+                       IF WS-STILL-SKIPPING
+                           PERFORM 0200-CHECK-RESUME-POINT
+                       ELSE
+                           IF RA-STATUS-CLOSED
+                               PERFORM 2000-REPRICE-ONE-AGREEMENT
+                           END-IF
+                           PERFORM 0300-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AGREEMENT-FILE
+
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "AGREEMENTS REPRICED: " WS-REPRICED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE REPRICE-REPORT
+           GOBACK.
+
+       0100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO WS-RESTART-AGREEMENT
+               IF WS-CHECKPOINT-STATUS = "00"
+                   SET WS-STILL-SKIPPING TO TRUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0200-CHECK-RESUME-POINT.
+           IF RA-AGREEMENT-NO = WS-RESTART-AGREEMENT
+               MOVE "N" TO WS-SKIP-SWITCH
+           END-IF.
+
+       0300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE RA-AGREEMENT-NO TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       1000-LOAD-ORIGINAL-INVOICES.
+           OPEN INPUT INVOICE-EXTRACT
+           PERFORM UNTIL WS-INVOICE-EOF
+               READ INVOICE-EXTRACT INTO INVOICE-EXTRACT-REC
+                   AT END
+                       SET WS-INVOICE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-INVOICE-COUNT
+                       MOVE II-AGREEMENT-NO
+                           TO WS-INV-AGREEMENT-NO(WS-INVOICE-COUNT)
+                       MOVE II-INVOICE-TOTAL
+                           TO WS-INV-TOTAL(WS-INVOICE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE INVOICE-EXTRACT.
+
+       2000-REPRICE-ONE-AGREEMENT.
+           COMPUTE WS-DAYS =
+               FUNCTION INTEGER-OF-DATE(RA-RETURN-DATE-DUE)
+               - FUNCTION INTEGER-OF-DATE(RA-PICKUP-DATE)
+           IF WS-DAYS < 1
+               MOVE 1 TO WS-DAYS
+           END-IF
+
+           CALL "RENTAL-CAR-COST" USING WS-DAYS RA-VEHICLE-CLASS
+               RA-PICKUP-DATE RA-AGREEMENT-NO RA-DISCOUNT-CODE
+               WS-NEW-LINE-TOTAL
+
+           CALL "LATE-RETURN-FEE" USING RA-RETURN-DATE-DUE
+               RA-RETURN-DATE-ACTUAL WS-LATE-FEE
+           ADD WS-LATE-FEE TO WS-NEW-LINE-TOTAL
+
+           CALL "DAMAGE-WAIVER-CHARGE" USING WS-DAYS
+               RA-DAMAGE-WAIVER-FLAG WS-WAIVER-CHARGE
+           ADD WS-WAIVER-CHARGE TO WS-NEW-LINE-TOTAL
+
+           CALL "FUEL-REFUEL-CHARGE" USING RA-FUEL-LEVEL-OUT
+               RA-FUEL-LEVEL-IN WS-FUEL-CHARGE
+           ADD WS-FUEL-CHARGE TO WS-NEW-LINE-TOTAL
+
+           CALL "DROP-OFF-FEE" USING RA-PICKUP-LOCATION
+               RA-RETURN-LOCATION WS-DROPOFF-CHARGE
+           ADD WS-DROPOFF-CHARGE TO WS-NEW-LINE-TOTAL
+
+           CALL "MILEAGE-OVERAGE-CHARGE" USING RA-ODOMETER-OUT
+               RA-ODOMETER-IN WS-DAYS WS-MILEAGE-CHARGE
+           ADD WS-MILEAGE-CHARGE TO WS-NEW-LINE-TOTAL
+
+           CALL "EQUIPMENT-ADD-ON-CHARGE" USING WS-DAYS RA-GPS-FLAG
+               RA-CHILD-SEAT-FLAG RA-SKI-RACK-FLAG WS-GPS-CHARGE
+               WS-CHILD-SEAT-CHARGE WS-SKI-RACK-CHARGE
+           ADD WS-GPS-CHARGE WS-CHILD-SEAT-CHARGE WS-SKI-RACK-CHARGE
+               TO WS-NEW-LINE-TOTAL
+
+           CALL "RENTAL-CAR-COST-TAX" USING WS-NEW-LINE-TOTAL
+               RA-PICKUP-LOCATION WS-NEW-TOTAL-TAX
+
+           SET WS-INV-IDX TO 1
+           SEARCH WS-INV-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-INV-AGREEMENT-NO(WS-INV-IDX) = RA-AGREEMENT-NO
+                   MOVE WS-INV-TOTAL(WS-INV-IDX) TO WS-OLD-TOTAL
+                   COMPUTE WS-DIFFERENCE =
+                       WS-NEW-TOTAL-TAX - WS-OLD-TOTAL
+                   ADD 1 TO WS-REPRICED-COUNT
+                   MOVE WS-DIFFERENCE TO WS-DIFF-DISPLAY
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "AGREEMENT " RA-AGREEMENT-NO
+                       "  OLD $" WS-OLD-TOTAL
+                       "  NEW $" WS-NEW-TOTAL-TAX
+                       "  DIFFERENCE $" WS-DIFF-DISPLAY
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+           END-SEARCH.
+
+       END PROGRAM REPRICE-RECALC-BATCH.
