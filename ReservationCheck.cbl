@@ -0,0 +1,118 @@
+      *****************************************************************
+      * Reservation/availability check, called ahead of agreement
+      * creation. Counts in-service fleet vehicles of the requested
+      * class and subtracts open agreements of that class whose date
+      * range overlaps the request; if none remain, the request is
+      * appended to the waitlist file instead of simply being refused.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESERVATION-AVAILABILITY-CHECK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLEET-MASTER ASSIGN TO "FLEETMST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-FLEET-RK
+               FILE STATUS IS WS-FLEET-STATUS.
+           SELECT AGREEMENT-FILE ASSIGN TO "AGREEMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGREEMENT-STATUS.
+           SELECT WAITLIST-FILE ASSIGN TO "WAITLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WAITLIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLEET-MASTER.
+       COPY CPYFLEET.
+
+       FD  AGREEMENT-FILE.
+       COPY CPYRENTA.
+
+       FD  WAITLIST-FILE.
+       01  WAITLIST-LINE            PIC X(43).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLEET-STATUS          PIC XX.
+           88  WS-FLEET-EOF         VALUE "10".
+       01  WS-AGREEMENT-STATUS      PIC XX.
+           88  WS-AGREEMENT-EOF     VALUE "10".
+       01  WS-WAITLIST-STATUS       PIC XX.
+       01  WS-FLEET-RK              PIC 9(6).
+       01  WS-FLEET-COUNT           PIC 9(5).
+       01  WS-BOOKED-COUNT          PIC 9(5).
+
+       COPY CPYWAIT.
+
+       LINKAGE SECTION.
+       COPY CPYRESV.
+
+       PROCEDURE DIVISION USING RESV-COMM-AREA.
+       0000-MAIN.
+           MOVE ZERO TO WS-FLEET-COUNT WS-BOOKED-COUNT
+           MOVE "N" TO RESV-AVAILABLE-FLAG
+           MOVE "N" TO RESV-WAITLISTED-FLAG
+
+           PERFORM 1000-COUNT-FLEET-VEHICLES
+           PERFORM 2000-COUNT-OVERLAPPING-AGREEMENTS
+
+           IF WS-BOOKED-COUNT < WS-FLEET-COUNT
+               SET RESV-IS-AVAILABLE TO TRUE
+           ELSE
+               SET RESV-NOT-AVAILABLE TO TRUE
+               PERFORM 3000-ADD-TO-WAITLIST
+               SET RESV-WAS-WAITLISTED TO TRUE
+           END-IF
+
+           GOBACK.
+
+       1000-COUNT-FLEET-VEHICLES.
+           OPEN INPUT FLEET-MASTER
+           MOVE 1 TO WS-FLEET-RK
+           PERFORM UNTIL WS-FLEET-EOF
+               READ FLEET-MASTER NEXT RECORD
+                   AT END
+                       SET WS-FLEET-EOF TO TRUE
+                   NOT AT END
+                       IF FV-IN-SERVICE
+                           AND FV-VEHICLE-CLASS = RESV-VEHICLE-CLASS
+                           ADD 1 TO WS-FLEET-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FLEET-MASTER.
+
+       2000-COUNT-OVERLAPPING-AGREEMENTS.
+           OPEN INPUT AGREEMENT-FILE
+           PERFORM UNTIL WS-AGREEMENT-EOF
+               READ AGREEMENT-FILE
+                   AT END
+                       SET WS-AGREEMENT-EOF TO TRUE
+                   NOT AT END
+                       IF RA-STATUS-OPEN
+                           AND RA-VEHICLE-CLASS = RESV-VEHICLE-CLASS
+                           AND RA-PICKUP-DATE <= RESV-RETURN-DATE
+                           AND RA-RETURN-DATE-DUE >= RESV-PICKUP-DATE
+                           ADD 1 TO WS-BOOKED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AGREEMENT-FILE.
+
+       3000-ADD-TO-WAITLIST.
+           MOVE RESV-CUSTOMER-ID TO WL-CUSTOMER-ID
+           MOVE RESV-VEHICLE-CLASS TO WL-VEHICLE-CLASS
+           MOVE RESV-PICKUP-DATE TO WL-PICKUP-DATE
+           MOVE RESV-RETURN-DATE TO WL-RETURN-DATE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WL-REQUEST-TIMESTAMP
+
+           OPEN EXTEND WAITLIST-FILE
+           IF WS-WAITLIST-STATUS NOT = "00"
+               OPEN OUTPUT WAITLIST-FILE
+           END-IF
+           MOVE WAITLIST-REC TO WAITLIST-LINE
+           WRITE WAITLIST-LINE
+           CLOSE WAITLIST-FILE.
+
+       END PROGRAM RESERVATION-AVAILABILITY-CHECK.
