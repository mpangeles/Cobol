@@ -0,0 +1,72 @@
+      *****************************************************************
+      * Return-inspection driver: the one place a counter agent's
+      * pickup/return inspection actually reaches both VEHICLE-
+      * CONDITION-RECORD (archived at both events) and PANEL-REPAIR-
+      * QUEUE (fed only off a return, since there's nothing to repair
+      * until the vehicle comes back). Without this, the two
+      * subprograms exist but nothing ever calls them.
+      *
+      * A return event also appends a RETURN-TRAN-FILE record so the
+      * agreement's actual return date and status get recorded -
+      * AGREEMENT-CLOSEOUT applies these against the live agreements
+      * file in its own batch run rather than this program rewriting
+      * AGREEMENTS on every single return.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETURN-INSPECTION-PROCESS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETURN-TRAN-FILE ASSIGN TO "AGRRETURN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RETURN-TRAN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RETURN-TRAN-FILE.
+       01  RETURN-TRAN-LINE         PIC X(18).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RETURN-TRAN-STATUS    PIC XX.
+
+       COPY CPYRETRN.
+
+       LINKAGE SECTION.
+       01  AGREEMENT-NO             PIC X(10).
+       01  VEHICLE-VIN              PIC X(17).
+       01  EVENT-TYPE               PIC X.
+           88  EVENT-IS-PICKUP      VALUE "P".
+           88  EVENT-IS-RETURN      VALUE "R".
+       01  INSPECTION.
+           05  INS-LENGTH           PIC 99.
+           05  INS-RATING           PIC 9 OCCURS 0 TO 30 TIMES
+                                        DEPENDING ON INS-LENGTH.
+       01  INSPECTING-EMPLOYEE      PIC X(6).
+       01  TODAYS-DATE              PIC 9(8).
+
+       PROCEDURE DIVISION USING AGREEMENT-NO VEHICLE-VIN EVENT-TYPE
+               INSPECTION INSPECTING-EMPLOYEE TODAYS-DATE.
+       0000-MAIN.
+           CALL "VEHICLE-CONDITION-RECORD" USING AGREEMENT-NO
+               VEHICLE-VIN EVENT-TYPE INSPECTION INSPECTING-EMPLOYEE
+
+           IF EVENT-IS-RETURN
+               CALL "PANEL-REPAIR-QUEUE" USING AGREEMENT-NO
+                   VEHICLE-VIN INSPECTION TODAYS-DATE
+               PERFORM 1000-LOG-RETURN-TRANSACTION
+           END-IF
+
+           GOBACK.
+
+       1000-LOG-RETURN-TRANSACTION.
+           MOVE AGREEMENT-NO TO RT-AGREEMENT-NO
+           MOVE TODAYS-DATE TO RT-RETURN-DATE-ACTUAL
+
+           OPEN EXTEND RETURN-TRAN-FILE
+           IF WS-RETURN-TRAN-STATUS NOT = "00"
+               OPEN OUTPUT RETURN-TRAN-FILE
+           END-IF
+           MOVE RETURN-TRAN-REC TO RETURN-TRAN-LINE
+           WRITE RETURN-TRAN-LINE
+           CLOSE RETURN-TRAN-FILE.
+
+       END PROGRAM RETURN-INSPECTION-PROCESS.
