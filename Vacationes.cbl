@@ -1,18 +1,162 @@
- IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. RENTAL-CAR-COST.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Effective-dated per-day rate by vehicle class. Each class keeps
+      * its full rate history here rather than overwriting the prior
+      * rate in place, so a pickup date is always priced against
+      * whatever rate was in force on that date and an approved
+      * pricing change never erases the record of what it replaced.
+      * ECON's currently-effective entry is also the fallback rate
+      * used if an unrecognized class comes in.
+       01 WS-RATE-TABLE-VALUES.
+           05 FILLER PIC X(28) VALUE
+               "ECON19000101202512310030JSMI".
+           05 FILLER PIC X(28) VALUE
+               "ECON20260101999912310035JSMI".
+           05 FILLER PIC X(28) VALUE
+               "COMP19000101202512310035JSMI".
+           05 FILLER PIC X(28) VALUE
+               "COMP20260101999912310040JSMI".
+           05 FILLER PIC X(28) VALUE
+               "SUV 19000101202512310055RPAT".
+           05 FILLER PIC X(28) VALUE
+               "SUV 20260101999912310065RPAT".
+           05 FILLER PIC X(28) VALUE
+               "VAN 19000101202512310050RPAT".
+           05 FILLER PIC X(28) VALUE
+               "VAN 20260101999912310055RPAT".
+       01 WS-RATE-TABLE REDEFINES WS-RATE-TABLE-VALUES.
+           05 WS-RATE-ENTRY OCCURS 8 TIMES INDEXED BY WS-RATE-IDX.
+               10 WS-RATE-CLASS          PIC X(4).
+               10 WS-RATE-EFFECTIVE-FROM PIC 9(8).
+               10 WS-RATE-EFFECTIVE-TO   PIC 9(8).
+               10 WS-RATE-PER-DAY        PIC 9(4).
+               10 WS-RATE-APPROVED-BY    PIC X(4).
+       01 WS-DAY-RATE             PIC 9(4).
+
+      * Seasonal/holiday rate-calendar overrides, effective-dated.
+      * Consulted before the day-rate multiplication; a pickup date
+      * that falls in none of these ranges bills at the plain
+      * vehicle-class rate (multiplier 1.00).
+       01 WS-SEASON-TABLE-VALUES.
+           05 FILLER PIC X(20) VALUE "20261120202611290125".
+           05 FILLER PIC X(20) VALUE "20261215202701020150".
+           05 FILLER PIC X(20) VALUE "20260615202608150115".
+       01 WS-SEASON-TABLE REDEFINES WS-SEASON-TABLE-VALUES.
+           05 WS-SEASON-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-SEASON-IDX.
+               10 WS-SEASON-FROM-DATE  PIC 9(8).
+               10 WS-SEASON-TO-DATE    PIC 9(8).
+               10 WS-SEASON-PERCENT    PIC 9(4).
+       01 WS-SEASON-MULTIPLIER        PIC 9V99.
+       01 WS-ADJUSTED-DAY-RATE        PIC 9(6)V99.
+       01 WS-BASE-AMOUNT              PIC 9(10).
+       01 WS-DISCOUNT-APPLIED         PIC 9(8).
+
+      * Corporate/membership discount codes, consulted before the
+      * day-count discount ladder. A recognized code replaces the
+      * day-count ladder entirely with its negotiated percent off;
+      * a blank or unrecognized code falls through to the ladder.
+       01 WS-DISCOUNT-CODE-VALUES.
+           05 FILLER PIC X(10) VALUE "CORP100015".
+           05 FILLER PIC X(10) VALUE "CORP200020".
+           05 FILLER PIC X(10) VALUE "AAA     10".
+       01 WS-DISCOUNT-CODE-TABLE REDEFINES WS-DISCOUNT-CODE-VALUES.
+           05 WS-DISC-CODE-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-DISC-IDX.
+               10 WS-DISC-CODE          PIC X(8).
+               10 WS-DISC-PERCENT       PIC 9(2).
+       01 WS-DISCOUNT-CODE-FOUND      PIC X VALUE "N".
+           88 WS-DISCOUNT-CODE-MATCHED VALUE "Y".
+
+       COPY CPYAUDIT.
+
        LINKAGE SECTION.
-       01 D           PIC 9(8).
-       01 RESULT      PIC 9(10).
-       PROCEDURE DIVISION USING D RESULT.
+       01 D              PIC 9(8).
+       01 VEHICLE-CLASS  PIC X(4).
+       01 PICKUP-DATE    PIC 9(8).
+       01 AGREEMENT-NO   PIC X(10).
+       01 DISCOUNT-CODE  PIC X(8).
+       01 RESULT         PIC 9(10).
+       PROCEDURE DIVISION USING D VEHICLE-CLASS PICKUP-DATE
+               AGREEMENT-NO DISCOUNT-CODE RESULT.
       * You can do it!!!
-           MULTIPLY 40 BY D GIVING RESULT  
-           IF D >= 3 AND D < 7 THEN
-           SUBTRACT 20 FROM RESULT 
+           SET WS-RATE-IDX TO 1
+           SEARCH WS-RATE-ENTRY
+               AT END
+                   MOVE WS-RATE-PER-DAY(2) TO WS-DAY-RATE
+               WHEN WS-RATE-CLASS(WS-RATE-IDX) = VEHICLE-CLASS
+                   AND PICKUP-DATE >=
+                       WS-RATE-EFFECTIVE-FROM(WS-RATE-IDX)
+                   AND PICKUP-DATE <=
+                       WS-RATE-EFFECTIVE-TO(WS-RATE-IDX)
+                   MOVE WS-RATE-PER-DAY(WS-RATE-IDX) TO WS-DAY-RATE
+           END-SEARCH
+
+           MOVE 1.00 TO WS-SEASON-MULTIPLIER
+           SET WS-SEASON-IDX TO 1
+           SEARCH WS-SEASON-ENTRY
+               AT END
+                   CONTINUE
+               WHEN PICKUP-DATE >= WS-SEASON-FROM-DATE(WS-SEASON-IDX)
+                   AND PICKUP-DATE <= WS-SEASON-TO-DATE(WS-SEASON-IDX)
+                   COMPUTE WS-SEASON-MULTIPLIER =
+                       WS-SEASON-PERCENT(WS-SEASON-IDX) / 100
+           END-SEARCH
+           COMPUTE WS-ADJUSTED-DAY-RATE ROUNDED =
+               WS-DAY-RATE * WS-SEASON-MULTIPLIER
+
+           MOVE "N" TO WS-DISCOUNT-CODE-FOUND
+           IF DISCOUNT-CODE NOT = SPACES
+               SET WS-DISC-IDX TO 1
+               SEARCH WS-DISC-CODE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DISC-CODE(WS-DISC-IDX) = DISCOUNT-CODE
+                       SET WS-DISCOUNT-CODE-MATCHED TO TRUE
+               END-SEARCH
+           END-IF
+
+           MULTIPLY WS-ADJUSTED-DAY-RATE BY D GIVING RESULT
+           IF WS-DISCOUNT-CODE-MATCHED
+      * A recognized corporate/membership code overrides the
+      * day-count ladder below with its own negotiated rate.
+               COMPUTE RESULT ROUNDED =
+                   RESULT * (1 - (WS-DISC-PERCENT(WS-DISC-IDX) / 100))
+           ELSE
+               IF D >= 3 AND D < 7
+                   SUBTRACT 20 FROM RESULT
+               END-IF
+               IF  D >= 7 AND D < 28
+                   SUBTRACT 50 FROM RESULT
+               END-IF
+               IF  D >= 28
+      * 28+ days: reprice the whole stay at 80% of the day-rate
+      * (a reduced weekly-equivalent rate) instead of the flat $50
+      * break, so long-term corporate/relocation renters see real
+      * month-over-month savings.
+                   COMPUTE RESULT ROUNDED =
+                       D * WS-ADJUSTED-DAY-RATE * 0.80
+               END-IF
            END-IF.
-           IF  D >= 7 THEN 
-           SUBTRACT 50 FROM RESULT 
-           END-IF.
-          
+
+           MULTIPLY WS-ADJUSTED-DAY-RATE BY D GIVING WS-BASE-AMOUNT
+           IF WS-BASE-AMOUNT > RESULT
+               SUBTRACT RESULT FROM WS-BASE-AMOUNT
+                   GIVING WS-DISCOUNT-APPLIED
+           ELSE
+               MOVE ZERO TO WS-DISCOUNT-APPLIED
+           END-IF
+
+           MOVE AGREEMENT-NO TO AL-AGREEMENT-NO
+           MOVE D TO AL-DAYS-IN
+           MOVE VEHICLE-CLASS TO AL-VEHICLE-CLASS
+           MOVE WS-ADJUSTED-DAY-RATE TO AL-DAY-RATE
+           MOVE WS-DISCOUNT-APPLIED TO AL-DISCOUNT-APPLIED
+           MOVE RESULT TO AL-RESULT-TOTAL
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AL-LOG-TIMESTAMP
+           CALL "AUDIT-LOG-WRITE" USING AUDIT-LOG-REC
+
            GOBACK.
-       END PROGRAM RENTAL-CAR-COST.
\ No newline at end of file
+       END PROGRAM RENTAL-CAR-COST.
