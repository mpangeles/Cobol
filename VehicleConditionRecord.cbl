@@ -0,0 +1,63 @@
+      *****************************************************************
+      * Archives a per-agreement vehicle condition record at both
+      * pickup and return: the full per-panel rating string (same
+      * variable-length INSPECTION group PANEL-REPAIR-QUEUE takes),
+      * the inspecting employee, and a timestamp. Kept as its own
+      * appended file so a pickup condition and the matching return
+      * condition can later be compared panel by panel.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VEHICLE-CONDITION-RECORD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONDITION-FILE ASSIGN TO "VEHCOND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONDITION-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONDITION-FILE.
+       01  CONDITION-LINE           PIC X(78).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONDITION-STATUS      PIC XX.
+       01  WS-PANEL-IDX             PIC 99.
+
+       COPY CPYCOND.
+
+       LINKAGE SECTION.
+       01  AGREEMENT-NO             PIC X(10).
+       01  VEHICLE-VIN              PIC X(17).
+       01  EVENT-TYPE               PIC X.
+       01  INSPECTION.
+           05  INS-LENGTH           PIC 99.
+           05  INS-RATING           PIC 9 OCCURS 0 TO 30 TIMES
+                                        DEPENDING ON INS-LENGTH.
+       01  INSPECTING-EMPLOYEE      PIC X(6).
+
+       PROCEDURE DIVISION USING AGREEMENT-NO VEHICLE-VIN EVENT-TYPE
+               INSPECTION INSPECTING-EMPLOYEE.
+       0000-MAIN.
+           MOVE AGREEMENT-NO TO VC-AGREEMENT-NO
+           MOVE VEHICLE-VIN TO VC-VEHICLE-VIN
+           MOVE EVENT-TYPE TO VC-EVENT-TYPE
+           MOVE INSPECTING-EMPLOYEE TO VC-INSPECTING-EMPLOYEE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO VC-INSPECTION-TIMESTAMP
+
+           MOVE SPACES TO VC-PANEL-RATINGS
+           PERFORM VARYING WS-PANEL-IDX FROM 1 BY 1
+                   UNTIL WS-PANEL-IDX > INS-LENGTH
+               MOVE INS-RATING(WS-PANEL-IDX)
+                   TO VC-PANEL-RATINGS(WS-PANEL-IDX:1)
+           END-PERFORM
+
+           OPEN EXTEND CONDITION-FILE
+           IF WS-CONDITION-STATUS NOT = "00"
+               OPEN OUTPUT CONDITION-FILE
+           END-IF
+           MOVE VEHICLE-CONDITION-REC TO CONDITION-LINE
+           WRITE CONDITION-LINE
+           CLOSE CONDITION-FILE
+
+           GOBACK.
+       END PROGRAM VEHICLE-CONDITION-RECORD.
