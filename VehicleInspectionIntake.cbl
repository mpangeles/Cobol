@@ -0,0 +1,91 @@
+      *****************************************************************
+      * Counter-agent pickup/return workflow driver: reads a
+      * transaction file of pickup/return inspection events, the same
+      * transaction-file-driven pattern CUSTOMER-MAINT/FLEET-MAINT/
+      * AGREEMENT-INTAKE use, and calls RETURN-INSPECTION-PROCESS for
+      * each one so a real inspection event actually reaches
+      * VEHICLE-CONDITION-RECORD and (on return) PANEL-REPAIR-QUEUE
+      * instead of those only running against the hand-built
+      * AGREEMENTS fixture.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VEHICLE-INSPECTION-INTAKE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "INSPTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT INSPECTION-REPORT ASSIGN TO "INSPTRAN.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC.
+           05  TR-AGREEMENT-NO          PIC X(10).
+           05  TR-VEHICLE-VIN           PIC X(17).
+           05  TR-EVENT-TYPE            PIC X.
+               88  TR-EVENT-IS-PICKUP   VALUE "P".
+               88  TR-EVENT-IS-RETURN   VALUE "R".
+           05  TR-INS-LENGTH            PIC 99.
+           05  TR-PANEL-RATINGS         PIC X(30).
+           05  TR-INSPECTING-EMPLOYEE   PIC X(6).
+
+       FD  INSPECTION-REPORT.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-STATUS              PIC XX.
+       01  WS-REPORT-STATUS            PIC XX.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-NO-MORE-TRANS        VALUE "Y".
+       01  WS-TODAYS-DATE               PIC 9(8).
+       01  WS-PANEL-IDX                 PIC 99.
+
+       01  WS-INSPECTION.
+           05  WS-INS-LENGTH            PIC 99.
+           05  WS-INS-RATING            PIC 9 OCCURS 0 TO 30 TIMES
+                                            DEPENDING ON WS-INS-LENGTH.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAYS-DATE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT INSPECTION-REPORT
+
+           PERFORM UNTIL WS-NO-MORE-TRANS
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-NO-MORE-TRANS TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE INSPECTION-REPORT
+           GOBACK.
+
+       1000-PROCESS-TRANSACTION.
+           MOVE TR-INS-LENGTH TO WS-INS-LENGTH
+           PERFORM VARYING WS-PANEL-IDX FROM 1 BY 1
+                   UNTIL WS-PANEL-IDX > WS-INS-LENGTH
+               MOVE TR-PANEL-RATINGS(WS-PANEL-IDX:1)
+                   TO WS-INS-RATING(WS-PANEL-IDX)
+           END-PERFORM
+
+           CALL "RETURN-INSPECTION-PROCESS" USING TR-AGREEMENT-NO
+               TR-VEHICLE-VIN TR-EVENT-TYPE WS-INSPECTION
+               TR-INSPECTING-EMPLOYEE WS-TODAYS-DATE
+
+           MOVE SPACES TO REPORT-LINE
+           IF TR-EVENT-IS-RETURN
+               STRING "RETURN INSPECTION LOGGED: " TR-AGREEMENT-NO
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "PICKUP INSPECTION LOGGED: " TR-AGREEMENT-NO
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       END PROGRAM VEHICLE-INSPECTION-INTAKE.
