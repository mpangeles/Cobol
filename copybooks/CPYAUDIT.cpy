@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CPYAUDIT - Audit journal record written for every
+      * RENTAL-CAR-COST invocation, so a disputed charge can be
+      * reconstructed from how the total was actually derived.
+      *****************************************************************
+       01  AUDIT-LOG-REC.
+           05  AL-AGREEMENT-NO         PIC X(10).
+           05  AL-DAYS-IN              PIC 9(8).
+           05  AL-VEHICLE-CLASS        PIC X(4).
+           05  AL-DAY-RATE             PIC 9(6)V99.
+           05  AL-DISCOUNT-APPLIED     PIC 9(8).
+           05  AL-RESULT-TOTAL         PIC 9(10).
+           05  AL-LOG-TIMESTAMP        PIC 9(14).
