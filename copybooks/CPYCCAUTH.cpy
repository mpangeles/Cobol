@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CPYCCAUTH - COMM-AREA style layout passed to the external
+      * credit-card authorization interface ahead of invoice
+      * finalization. An agreement's total can't be billed final
+      * until this interface comes back approved.
+      *****************************************************************
+       01  CC-COMM-AREA.
+           05  CC-AGREEMENT-NO         PIC X(10).
+           05  CC-CARD-NUMBER          PIC X(16).
+           05  CC-AMOUNT               PIC 9(8)V99.
+           05  CC-AUTH-CODE            PIC X(6).
+           05  CC-RESPONSE-FLAG        PIC X.
+               88  CC-APPROVED         VALUE "A".
+               88  CC-DECLINED         VALUE "D".
