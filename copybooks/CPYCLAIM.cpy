@@ -0,0 +1,21 @@
+      *****************************************************************
+      * CPYCLAIM - Insurance claim record, opened against a
+      * REPAIR-QUEUE panel and tracked through to settlement.
+      * CL-CLAIM-NO is a numeric sequence assigned at open and doubles
+      * as the RELATIVE KEY into the claims file (this build of
+      * GnuCOBOL has no ISAM/indexed-file support configured, so
+      * relative organization is used in its place, same as the
+      * customer and fleet master files).
+      *****************************************************************
+       01  CLAIM-REC.
+           05  CL-CLAIM-NO             PIC 9(9).
+           05  CL-AGREEMENT-NO         PIC X(10).
+           05  CL-VEHICLE-VIN          PIC X(17).
+           05  CL-PANEL-NAME           PIC X(14).
+           05  CL-ESTIMATED-COST       PIC 9(8)V99.
+           05  CL-OPEN-DATE            PIC 9(8).
+           05  CL-SETTLED-DATE         PIC 9(8).
+           05  CL-CLAIM-STATUS         PIC X.
+               88  CL-STATUS-OPEN      VALUE "O".
+               88  CL-STATUS-SETTLED   VALUE "S".
+               88  CL-STATUS-DENIED    VALUE "D".
