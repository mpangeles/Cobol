@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CPYCOND - Per-agreement vehicle condition record, archived at
+      * both pickup and return so the two inspections can be compared
+      * panel by panel. VC-PANEL-RATINGS holds the same raw per-panel
+      * 0-9 rating digits PANEL-REPAIR-QUEUE is handed, one digit per
+      * panel, left-justified.
+      *****************************************************************
+       01  VEHICLE-CONDITION-REC.
+           05  VC-AGREEMENT-NO          PIC X(10).
+           05  VC-VEHICLE-VIN           PIC X(17).
+           05  VC-EVENT-TYPE            PIC X.
+               88  VC-EVENT-PICKUP      VALUE "P".
+               88  VC-EVENT-RETURN      VALUE "R".
+           05  VC-PANEL-RATINGS         PIC X(30).
+           05  VC-INSPECTING-EMPLOYEE   PIC X(6).
+           05  VC-INSPECTION-TIMESTAMP  PIC 9(14).
