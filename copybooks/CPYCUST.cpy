@@ -0,0 +1,19 @@
+      *****************************************************************
+      * CPYCUST - Customer master record.
+      *****************************************************************
+       01  CUSTOMER-MASTER-REC.
+           05  CM-CUSTOMER-ID          PIC X(9).
+           05  CM-CUSTOMER-NAME        PIC X(30).
+           05  CM-LICENSE-NUMBER       PIC X(15).
+           05  CM-LICENSE-STATE        PIC X(2).
+           05  CM-LICENSE-EXPIRATION-DATE PIC 9(8).
+           05  CM-DATE-OF-BIRTH        PIC 9(8).
+           05  CM-PHONE                PIC X(12).
+           05  CM-EMAIL                PIC X(40).
+           05  CM-RENTAL-HISTORY-PTR   PIC X(10).
+           05  CM-MEMBERSHIP-NUMBER    PIC X(16).
+           05  CM-LOYALTY-POINTS       PIC 9(8).
+           05  CM-STATUS               PIC X.
+               88  CM-STATUS-ACTIVE    VALUE "A".
+               88  CM-STATUS-CLOSED    VALUE "C".
+           05  CM-DATE-CLOSED          PIC 9(8).
