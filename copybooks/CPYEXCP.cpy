@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CPYEXCP - Shared intake-validation exception record. Every
+      * intake validator (removeChar, the Luhn check-digit validator,
+      * DRIVER-ELIGIBILITY) writes one of these when it rejects
+      * something, so ops can review a single daily report instead of
+      * chasing down individual agent complaints.
+      *****************************************************************
+       01  EXCEPTION-LOG-REC.
+           05  EX-SOURCE-PROGRAM       PIC X(18).
+           05  EX-IDENTIFIER           PIC X(20).
+           05  EX-REASON               PIC X(30).
+           05  EX-TIMESTAMP            PIC 9(14).
