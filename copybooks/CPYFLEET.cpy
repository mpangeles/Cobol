@@ -0,0 +1,18 @@
+      *****************************************************************
+      * CPYFLEET - Fleet vehicle master record. FV-FLEET-ID is the
+      * assigned sequence number and doubles as the relative key into
+      * the fleet master file.
+      *****************************************************************
+       01  FLEET-VEHICLE-REC.
+           05  FV-VIN                  PIC X(17).
+           05  FV-PLATE-NUMBER         PIC X(8).
+           05  FV-VEHICLE-CLASS        PIC X(4).
+           05  FV-FLEET-ID             PIC 9(6).
+           05  FV-CURRENT-MILEAGE      PIC 9(7).
+           05  FV-CURRENT-LOCATION     PIC X(5).
+           05  FV-MAINTENANCE-STATUS   PIC X(2).
+               88  FV-STATUS-IN-SERVICE    VALUE "IS".
+               88  FV-STATUS-IN-SHOP       VALUE "SH".
+           05  FV-OUT-OF-SERVICE-FLAG  PIC X.
+               88  FV-OUT-OF-SERVICE       VALUE "Y".
+               88  FV-IN-SERVICE           VALUE "N".
