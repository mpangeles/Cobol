@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CPYGLEXT - General-ledger interface record in the format the
+      * finance system's loader expects: one line per GL posting.
+      *****************************************************************
+       01  GL-EXTRACT-REC.
+           05  GL-ACCOUNT-CODE         PIC X(8).
+           05  GL-TRANSACTION-TYPE     PIC X(4).
+               88  GL-TYPE-REVENUE     VALUE "REV ".
+               88  GL-TYPE-CASH        VALUE "CASH".
+           05  GL-REFERENCE-NO         PIC X(10).
+           05  GL-AMOUNT               PIC 9(10)V99.
+           05  GL-DEBIT-CREDIT         PIC X.
+               88  GL-IS-DEBIT         VALUE "D".
+               88  GL-IS-CREDIT        VALUE "C".
