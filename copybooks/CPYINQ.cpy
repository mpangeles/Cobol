@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CPYINQ - COMM-AREA style layout for the online rental-cost
+      * inquiry transaction. Lets a prospective renter preview a full
+      * pricing breakdown before any agreement is created.
+      *****************************************************************
+       01  INQUIRY-COMM-AREA.
+           05  INQ-VEHICLE-CLASS       PIC X(4).
+           05  INQ-PICKUP-DATE         PIC 9(8).
+           05  INQ-DAYS                PIC 9(8).
+           05  INQ-DISCOUNT-CODE       PIC X(8).
+           05  INQ-DAMAGE-WAIVER-FLAG  PIC X.
+           05  INQ-GPS-FLAG            PIC X.
+           05  INQ-CHILD-SEAT-FLAG     PIC X.
+           05  INQ-SKI-RACK-FLAG       PIC X.
+           05  INQ-DAY-RATE-TOTAL      PIC 9(10).
+           05  INQ-WAIVER-CHARGE       PIC 9(8).
+           05  INQ-GPS-CHARGE          PIC 9(6).
+           05  INQ-CHILD-SEAT-CHARGE   PIC 9(6).
+           05  INQ-SKI-RACK-CHARGE     PIC 9(6).
+           05  INQ-GRAND-TOTAL         PIC 9(10).
