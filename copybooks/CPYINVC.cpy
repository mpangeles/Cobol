@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CPYINVC - Structured invoice-extract record written by the
+      * RENTAL-CAR-COST billing run, one per agreement. The printed
+      * invoice report is for the counter; this extract is what
+      * downstream batch jobs (cash reconciliation, GL extract) read.
+      *****************************************************************
+       01  INVOICE-EXTRACT-REC.
+           05  II-AGREEMENT-NO         PIC X(10).
+           05  II-CUSTOMER-ID          PIC X(10).
+           05  II-INVOICE-TOTAL        PIC 9(10)V99.
+           05  II-AGENT-ID             PIC X(6).
