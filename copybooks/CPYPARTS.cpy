@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CPYPARTS - Parts inventory master record. PT-PART-ID is the
+      * assigned sequence number and doubles as the relative key into
+      * the parts master file. PT-PART-CODE matches the body-panel
+      * name used by PANEL-REPAIR-QUEUE (front-bumper, hood, etc.), so
+      * a flagged panel repair can be looked up directly against the
+      * part it consumes.
+      *****************************************************************
+       01  PARTS-INVENTORY-REC.
+           05  PT-PART-ID              PIC 9(6).
+           05  PT-PART-CODE            PIC X(14).
+           05  PT-ON-HAND-QTY          PIC 9(5).
+           05  PT-REORDER-THRESHOLD    PIC 9(5).
+           05  PT-REORDER-QTY          PIC 9(5).
