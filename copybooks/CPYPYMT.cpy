@@ -0,0 +1,7 @@
+      *****************************************************************
+      * CPYPYMT - A single payment-received record, read by the
+      * end-of-day cash reconciliation job against the invoice extract.
+      *****************************************************************
+       01  PAYMENT-REC.
+           05  PY-AGREEMENT-NO         PIC X(10).
+           05  PY-AMOUNT-RECEIVED      PIC 9(10)V99.
