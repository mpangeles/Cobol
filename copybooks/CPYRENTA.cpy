@@ -0,0 +1,38 @@
+      *****************************************************************
+      * CPYRENTA - Rental agreement record layout.
+      * Shared by the agreement file, the invoicing run, and anything
+      * downstream (reprice, reconciliation, reporting) that needs to
+      * read an agreement the same way the billing run does.
+      *****************************************************************
+       01  RENTAL-AGREEMENT-REC.
+           05  RA-AGREEMENT-NO         PIC X(10).
+           05  RA-CUSTOMER-ID          PIC X(9).
+           05  RA-CUSTOMER-NAME        PIC X(30).
+           05  RA-AGENT-ID             PIC X(6).
+           05  RA-VEHICLE-VIN          PIC X(17).
+           05  RA-VEHICLE-CLASS        PIC X(4).
+               88  RA-CLASS-ECONOMY    VALUE "ECON".
+               88  RA-CLASS-COMPACT    VALUE "COMP".
+               88  RA-CLASS-SUV        VALUE "SUV ".
+               88  RA-CLASS-VAN        VALUE "VAN ".
+           05  RA-PICKUP-LOCATION      PIC X(5).
+           05  RA-RETURN-LOCATION      PIC X(5).
+           05  RA-PICKUP-DATE          PIC 9(8).
+           05  RA-RETURN-DATE-DUE      PIC 9(8).
+           05  RA-RETURN-DATE-ACTUAL   PIC 9(8).
+           05  RA-ODOMETER-OUT         PIC 9(7).
+           05  RA-ODOMETER-IN          PIC 9(7).
+           05  RA-FUEL-LEVEL-OUT       PIC 9(2).
+           05  RA-FUEL-LEVEL-IN        PIC 9(2).
+           05  RA-DAYS                 PIC 9(5).
+           05  RA-DAMAGE-WAIVER-FLAG   PIC X.
+               88  RA-WAIVER-TAKEN     VALUE "Y".
+               88  RA-WAIVER-DECLINED  VALUE "N".
+           05  RA-GPS-FLAG             PIC X.
+           05  RA-CHILD-SEAT-FLAG      PIC X.
+           05  RA-SKI-RACK-FLAG        PIC X.
+           05  RA-DISCOUNT-CODE        PIC X(8).
+           05  RA-CARD-NUMBER          PIC X(16).
+           05  RA-STATUS               PIC X.
+               88  RA-STATUS-OPEN      VALUE "O".
+               88  RA-STATUS-CLOSED    VALUE "C".
