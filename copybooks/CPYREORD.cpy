@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CPYREORD - Parts reorder record, auto-generated when a repair
+      * queue write drops a part's on-hand quantity below its reorder
+      * threshold.
+      *****************************************************************
+       01  PARTS-REORDER-REC.
+           05  PR-PART-CODE            PIC X(14).
+           05  PR-TRIGGERING-VIN       PIC X(17).
+           05  PR-ON-HAND-QTY          PIC 9(5).
+           05  PR-REORDER-QTY          PIC 9(5).
+           05  PR-TRIGGER-TIMESTAMP    PIC 9(14).
