@@ -0,0 +1,18 @@
+      *****************************************************************
+      * CPYREPQ - Repair-queue record written for every body panel
+      * that comes back from a return inspection flagged as needing
+      * repair.
+      *****************************************************************
+       01  REPAIR-QUEUE-REC.
+           05  RQ-AGREEMENT-NO         PIC X(10).
+           05  RQ-VEHICLE-VIN          PIC X(17).
+           05  RQ-PANEL-NAME           PIC X(14).
+           05  RQ-SEVERITY-RATING      PIC 9.
+           05  RQ-NEEDS-REPAIR-FLAG    PIC X.
+               88  RQ-NEEDS-REPAIR     VALUE "1".
+               88  RQ-NO-REPAIR-NEEDED VALUE "0".
+           05  RQ-QUEUE-DATE           PIC 9(8).
+           05  RQ-QUEUE-STATUS         PIC X.
+               88  RQ-STATUS-PENDING   VALUE "P".
+               88  RQ-STATUS-ORDERED   VALUE "O".
+               88  RQ-STATUS-COMPLETE  VALUE "C".
