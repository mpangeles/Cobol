@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CPYRESV - COMM-AREA style layout passed to the reservation
+      * availability check ahead of agreement creation. A request that
+      * can't be satisfied against the current fleet comes back
+      * waitlisted instead of simply failing.
+      *****************************************************************
+       01  RESV-COMM-AREA.
+           05  RESV-CUSTOMER-ID        PIC X(9).
+           05  RESV-VEHICLE-CLASS      PIC X(4).
+           05  RESV-PICKUP-DATE        PIC 9(8).
+           05  RESV-RETURN-DATE        PIC 9(8).
+           05  RESV-AVAILABLE-FLAG     PIC X.
+               88  RESV-IS-AVAILABLE   VALUE "Y".
+               88  RESV-NOT-AVAILABLE  VALUE "N".
+           05  RESV-WAITLISTED-FLAG    PIC X.
+               88  RESV-WAS-WAITLISTED VALUE "Y".
