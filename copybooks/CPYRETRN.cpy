@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CPYRETRN - Return-event transaction record. Appended by
+      * RETURN-INSPECTION-PROCESS whenever a vehicle comes back, and
+      * later applied against the live agreements file by
+      * AGREEMENT-CLOSEOUT so the agreement's actual return date and
+      * status get recorded without rewriting AGREEMENTS on every
+      * single return event.
+      *****************************************************************
+       01  RETURN-TRAN-REC.
+           05  RT-AGREEMENT-NO          PIC X(10).
+           05  RT-RETURN-DATE-ACTUAL    PIC 9(8).
