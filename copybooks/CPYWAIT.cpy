@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CPYWAIT - Waitlist entry written when a reservation request
+      * finds no vehicle of the requested class available for the
+      * requested date range.
+      *****************************************************************
+       01  WAITLIST-REC.
+           05  WL-CUSTOMER-ID          PIC X(9).
+           05  WL-VEHICLE-CLASS        PIC X(4).
+           05  WL-PICKUP-DATE          PIC 9(8).
+           05  WL-RETURN-DATE          PIC 9(8).
+           05  WL-REQUEST-TIMESTAMP    PIC 9(14).
